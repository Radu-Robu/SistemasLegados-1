@@ -0,0 +1,177 @@
+000010*================================================================*
+000020* PROGRAM-ID : MIGRAUSR                                         *
+000030* AUTHOR     : R. AGUADO GIL                                    *
+000040* INSTALLATION : PRACTICA1 - SISTEMAS LEGADOS                   *
+000050* DATE-WRITTEN : 2026-08-08                                     *
+000060* DATE-COMPILED: 2026-08-08                                     *
+000070*----------------------------------------------------------------*
+000080* PURPOSE.                                                      *
+000090*   ONE-TIME CONVERSION UTILITY.  READS USERSOLD.DAT, A COPY OF  *
+000100*   USERFILE TAKEN BEFORE CUENTA-USUARIO BECAME A VARIABLE-      *
+000110*   LENGTH TABLE (FIXED OCCURS 3, NO USER-NUM-CUENTAS), AND      *
+000120*   REBUILDS USERS.DAT RECORD BY RECORD IN THE CURRENT LAYOUT,   *
+000130*   STAMPING USER-NUM-CUENTAS = 3 AND CARRYING THE 3 EXISTING    *
+000140*   ACCOUNT SLOTS ACROSS UNCHANGED.  RUN THIS ONCE, AGAINST A    *
+000150*   BACKUP OF THE OLD USERS.DAT RENAMED TO USERSOLD.DAT, BEFORE  *
+000160*   THE REST OF THIS SUITE IS RUN AGAINST THE NEW LAYOUT.        *
+000170*----------------------------------------------------------------*
+000180* MODIFICATION HISTORY.                                         *
+000190*   DATE       INIT  DESCRIPTION                                *
+000200*   ---------  ----  -------------------------------------------*
+000210*   2026-08-08  RAG  ORIGINAL VERSION.                          *
+000220*================================================================*
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID.     MigraUsr.
+000250 AUTHOR.         R. AGUADO GIL.
+000260 INSTALLATION.   PRACTICA1.
+000270 DATE-WRITTEN.   2026-08-08.
+000280 DATE-COMPILED.  2026-08-08.
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT OldUserFile ASSIGN TO "USERSOLD.DAT"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS SEQUENTIAL
+000360         RECORD KEY IS USERO-TARJ
+000370         FILE STATUS IS FSO.
+000380*
+000390     SELECT UserFile ASSIGN TO "USERS.DAT"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS SEQUENTIAL
+000420         RECORD KEY IS USER-TARJ
+000430         FILE STATUS IS FSU.
+000440*
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  OLDUSERFILE.
+000480     COPY USEROLD.
+000490*
+000500 FD  USERFILE.
+000510     COPY USERREC.
+000520*
+000530 WORKING-STORAGE SECTION.
+000540*----------------------------------------------------------------*
+000550* FILE STATUS FIELDS.                                            *
+000560*----------------------------------------------------------------*
+000570 01  FSO                          PIC X(02).
+000580 01  FSU                          PIC X(02).
+000590 01  WS-ABEND-FICHERO             PIC X(12).
+000600 01  WS-ABEND-STATUS              PIC X(02).
+000610*----------------------------------------------------------------*
+000620* SWITCHES AND COUNTERS.                                         *
+000630*----------------------------------------------------------------*
+000640 01  WS-SW-FIN-OLDUSERFILE        PIC X(01) VALUE "N".
+000650     88  FIN-OLDUSERFILE              VALUE "S".
+000660 01  WS-TOTAL-MIGRADOS            PIC 9(07) VALUE ZERO.
+000670 77  P                            PIC 999 VALUE 1.
+000680*
+000690 PROCEDURE DIVISION.
+000700*================================================================*
+000710* 0000-MAINLINE                                                  *
+000720*================================================================*
+000730 0000-MAINLINE.
+000740     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000750     PERFORM 2000-LEER-USUARIO-ANTIGUO THRU 2000-EXIT
+000760         UNTIL FIN-OLDUSERFILE.
+000770     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000780     STOP RUN.
+000790*================================================================*
+000800* 1000-INICIALIZAR                                               *
+000810*   OPENS THE OLD FILE FOR INPUT AND REBUILDS USERFILE FROM       *
+000820*   SCRATCH FOR OUTPUT.                                          *
+000830*================================================================*
+000840 1000-INICIALIZAR.
+000850     OPEN INPUT OldUserFile.
+000860     IF FSO NOT = "00"
+000870         MOVE "USERSOLD.DAT" TO WS-ABEND-FICHERO
+000880         MOVE FSO TO WS-ABEND-STATUS
+000890         GO TO 9990-ERROR-FICHERO
+000900     END-IF.
+000910     OPEN OUTPUT UserFile.
+000920     IF FSU NOT = "00"
+000930         MOVE "USERFILE" TO WS-ABEND-FICHERO
+000940         MOVE FSU TO WS-ABEND-STATUS
+000950         GO TO 9990-ERROR-FICHERO
+000960     END-IF.
+000970 1000-EXIT.
+000980     EXIT.
+000990*================================================================*
+001000* 2000-LEER-USUARIO-ANTIGUO                                      *
+001010*   READS ONE OLD-LAYOUT RECORD AND CONVERTS IT.                  *
+001020*================================================================*
+001030 2000-LEER-USUARIO-ANTIGUO.
+001040     READ OldUserFile NEXT RECORD
+001050         AT END
+001060             MOVE "S" TO WS-SW-FIN-OLDUSERFILE
+001070             GO TO 2000-EXIT
+001080     END-READ.
+001090     IF FSO NOT = "00" AND FSO NOT = "10"
+001100         MOVE "USERSOLD.DAT" TO WS-ABEND-FICHERO
+001110         MOVE FSO TO WS-ABEND-STATUS
+001120         GO TO 9990-ERROR-FICHERO
+001130     END-IF.
+001140     PERFORM 2100-CONVERTIR-REGISTRO THRU 2100-EXIT.
+001150     WRITE REG-USUARIO.
+001160     IF FSU NOT = "00"
+001170         MOVE "USERFILE" TO WS-ABEND-FICHERO
+001180         MOVE FSU TO WS-ABEND-STATUS
+001190         GO TO 9990-ERROR-FICHERO
+001200     END-IF.
+001210     ADD 1 TO WS-TOTAL-MIGRADOS.
+001220 2000-EXIT.
+001230     EXIT.
+001240*================================================================*
+001250* 2100-CONVERTIR-REGISTRO                                        *
+001260*   MOVES EVERY FIELD FROM THE OLD, FIXED-OCCURS-3 RECORD INTO    *
+001270*   ITS CURRENT-LAYOUT COUNTERPART.  USER-NUM-CUENTAS IS STAMPED  *
+001280*   AT 3 BECAUSE EVERY OLD RECORD CARRIED EXACTLY 3 ACCOUNT       *
+001290*   SLOTS - THERE IS NOTHING TO COUNT, ONLY TO RELABEL.          *
+001300*================================================================*
+001310 2100-CONVERTIR-REGISTRO.
+001320     MOVE USERO-TARJ          TO USER-TARJ.
+001330     MOVE USERO-PIN           TO USER-PIN.
+001340     MOVE USERO-DNI           TO USER-DNI.
+001350     MOVE USERO-NOM-APE       TO USER-NOM-APE.
+001360     MOVE USERO-TFNO          TO USER-TFNO.
+001370     MOVE USERO-DIRECCION     TO USER-DIRECCION.
+001380     MOVE USERO-BLOQUEADA     TO USER-BLOQUEADA.
+001390     MOVE 3                   TO USER-NUM-CUENTAS.
+001400     PERFORM 2110-CONVERTIR-CUENTA THRU 2110-EXIT
+001410         VARYING P FROM 1 BY 1 UNTIL P > 3.
+001420 2100-EXIT.
+001430     EXIT.
+001440*================================================================*
+001450* 2110-CONVERTIR-CUENTA                                          *
+001460*   COPIES OLD ACCOUNT SLOT P INTO THE SAME SLOT OF THE NEW,      *
+001470*   VARIABLE-LENGTH TABLE.                                        *
+001480*================================================================*
+001490 2110-CONVERTIR-CUENTA.
+001500     MOVE USERO-NUM-CUENTA(P) TO USER-NUM-CUENTA(P).
+001510     MOVE USERO-SALDO(P)      TO USER-SALDO(P).
+001520 2110-EXIT.
+001530     EXIT.
+001540*================================================================*
+001550* 9000-FINALIZAR                                                 *
+001560*   REPORTS HOW MANY RECORDS WERE CONVERTED AND CLOSES BOTH      *
+001570*   FILES.                                                       *
+001580*================================================================*
+001590 9000-FINALIZAR.
+001600     DISPLAY "REGISTROS MIGRADOS A LA NUEVA USERFILE: "
+001610         WS-TOTAL-MIGRADOS.
+001620     CLOSE OldUserFile.
+001630     CLOSE UserFile.
+001640 9000-EXIT.
+001650     EXIT.
+001660*================================================================*
+001670* 9990-ERROR-FICHERO                                             *
+001680*   ANY FILE STATUS OTHER THAN "00" (OR AN "AT END" CONDITION    *
+001690*   ALREADY HANDLED AT THE POINT OF CALL) IS TREATED AS A FATAL  *
+001700*   I/O ERROR.  WS-ABEND-FICHERO AND WS-ABEND-STATUS ARE SET BY  *
+001710*   THE CALLER BEFORE THE GO TO HERE.                            *
+001720*================================================================*
+001730 9990-ERROR-FICHERO.
+001740     DISPLAY "*** ERROR DE E/S EN " WS-ABEND-FICHERO
+001750         " - FILE STATUS " WS-ABEND-STATUS.
+001760     MOVE 99 TO RETURN-CODE.
+001770     STOP RUN.

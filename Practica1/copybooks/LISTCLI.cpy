@@ -0,0 +1,22 @@
+000010*================================================================*
+000020* LISTCLI                                                        *
+000030* DETAIL-LINE LAYOUT FOR THE CUSTOMER/ACCOUNT DIRECTORY REPORT   *
+000040* PRODUCED BY LISTACLI.  ONE LINE IS PRINTED PER ACCOUNT ON      *
+000050* USERFILE, SINCE A CUSTOMER MAY NOW HOLD ANY NUMBER OF          *
+000060* ACCOUNTS (SEE USER-NUM-CUENTAS IN USERREC.CPY) AND A FIXED SET *
+000070* OF BALANCE COLUMNS NO LONGER FITS ON ONE PRINT LINE.           *
+000080*================================================================*
+000090 01  LIN-DETALLE-CLIENTE.
+000100     02  LIN-DNI                   PIC X(09).
+000110     02  FILLER                    PIC X(02).
+000120     02  LIN-NOM-APE                PIC X(30).
+000130     02  FILLER                    PIC X(02).
+000140     02  LIN-TFNO                   PIC X(09).
+000150     02  FILLER                    PIC X(02).
+000160     02  LIN-DIRECCION               PIC X(25).
+000170     02  FILLER                    PIC X(02).
+000180     02  LIN-BLOQUEADA               PIC X(01).
+000190     02  FILLER                    PIC X(02).
+000200     02  LIN-NUM-CUENTA              PIC X(24).
+000210     02  FILLER                    PIC X(02).
+000220     02  LIN-SALDO                  PIC ---,---,--9.99.

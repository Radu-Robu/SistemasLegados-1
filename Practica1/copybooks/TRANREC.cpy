@@ -0,0 +1,24 @@
+000010*================================================================*
+000020* TRANREC                                                        *
+000030* TRANSACTION-LOG RECORD LAYOUT FOR TRANLOG.DAT.  ONE RECORD IS  *
+000040* APPENDED FOR EVERY CREDIT APPLIED BY BUSCAR-CUENTA SO THERE IS *
+000050* A PERMANENT, AUDITABLE TRAIL OF WHAT WAS CHANGED AND WHEN.     *
+000060*================================================================*
+000070 01  REG-TRANLOG.
+000080     02  TLOG-FECHA-HORA           PIC X(14).
+000090     02  TLOG-TARJETA              PIC 9(10).
+000100     02  TLOG-NUM-CUENTA           PIC X(24).
+000110     02  TLOG-SALDO-ANTERIOR       PIC 9(09)V99.
+000112*   TLOG-SALDO-NUEVO IS PIC 9(11)V99, NOT 9(09)V99, TO MATCH
+000114*   WS-TLOG-SALDO-NUEVO: A CREDIT REJECTED FOR EXCEEDING THE
+000116*   MAXIMUM (TLOG-ES-RECHAZO) IS STILL LOGGED WITH ITS TRUE,
+000118*   UNCLAMPED COMPUTED BALANCE, SO THE AUDIT TRAIL NEVER SHOWS A
+000119*   WRAPPED VALUE FOR A REJECTION.
+000120     02  TLOG-SALDO-NUEVO          PIC 9(11)V99.
+000130     02  TLOG-TIPO-MOVTO           PIC X(01).
+000140         88  TLOG-ES-ABONO             VALUE "C".
+000150         88  TLOG-ES-CARGO             VALUE "D".
+000152         88  TLOG-ES-RECHAZO           VALUE "R".
+000153         88  TLOG-ES-REVERSION         VALUE "V".
+000155     02  TLOG-IMPORTE              PIC 9(09)V99.
+000160     02  FILLER                    PIC X(05).

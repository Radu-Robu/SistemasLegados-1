@@ -0,0 +1,32 @@
+000010*================================================================*
+000020* USERREC                                                        *
+000030* CUSTOMER / ACCOUNT MASTER RECORD LAYOUT FOR USERFILE.          *
+000040* COPY INTO THE FILE SECTION AS REG-USUARIO.  FOR A WORKING-     *
+000050* STORAGE MIRROR, COPY THIS MEMBER REPLACING THE USER- PREFIX,   *
+000060* THE CUENTA-USUARIO TABLE NAME AND THE RECORD NAME, E.G.        *
+000070*     COPY USERREC REPLACING ==REG-USUARIO==    BY ==WS-REG-USUARIO==
+000080*                            ==CUENTA-USUARIO== BY ==WS-CUENTA-USUARIO==
+000090*                            ==USER-==           BY ==WS-USER-==.
+000100*----------------------------------------------------------------*
+000110* CUENTA-USUARIO IS A VARIABLE-LENGTH TABLE SO A CUSTOMER IS NOT *
+000120* CAPPED AT A FIXED NUMBER OF ACCOUNTS.  USER-NUM-CUENTAS HOLDS  *
+000130* THE ACTUAL NUMBER OF ACCOUNTS IN USE, 1 THROUGH 10 (THE BOUND  *
+000140* ON THE OCCURS CLAUSE BELOW), AND MUST BE SET BEFORE THE TABLE  *
+000150* IS ADDRESSED.  A USERFILE WRITTEN BEFORE THIS TABLE BECAME     *
+000160* VARIABLE-LENGTH MUST BE CONVERTED BY MIGRARUSUARIOS.CBL FIRST. *
+000170*================================================================*
+000180 01  REG-USUARIO.
+000190     02  USER-TARJ                 PIC 9(10).
+000200     02  USER-PIN                  PIC 9(04).
+000210     02  USER-DNI                  PIC X(09).
+000220     02  USER-NOM-APE              PIC X(30).
+000230     02  USER-TFNO                 PIC X(09).
+000240     02  USER-DIRECCION            PIC X(25).
+000250     02  USER-BLOQUEADA            PIC X(01).
+000260         88  USER-CUENTA-BLOQUEADA      VALUE "S".
+000270         88  USER-CUENTA-DESBLOQUEADA   VALUE "N".
+000280     02  USER-NUM-CUENTAS          PIC 9(02).
+000290     02  CUENTA-USUARIO            OCCURS 1 TO 10 TIMES
+000300                                   DEPENDING ON USER-NUM-CUENTAS.
+000310         03  USER-NUM-CUENTA           PIC X(24).
+000320         03  USER-SALDO                PIC 9(09)V99.

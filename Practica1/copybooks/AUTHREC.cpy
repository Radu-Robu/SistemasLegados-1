@@ -0,0 +1,9 @@
+000010*================================================================*
+000020* AUTHREC                                                        *
+000030* CONTROL-CARD RECORD LAYOUT FOR AUTHCARD.DAT, THE CARD-AND-PIN  *
+000040* READ AT START-UP BY AUTENTICAR-TARJETA TO AUTHENTICATE THE     *
+000050* CARDHOLDER BEFORE THE TRANSFER BATCH IS ALLOWED TO RUN.        *
+000060*================================================================*
+000070 01  REG-AUTENTICACION.
+000080     02  AUTH-TARJETA              PIC 9(10).
+000090     02  AUTH-PIN                  PIC 9(04).

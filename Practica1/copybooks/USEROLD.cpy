@@ -0,0 +1,21 @@
+000010*================================================================*
+000020* USEROLD                                                        *
+000030* PRE-007 USERFILE RECORD LAYOUT, KEPT SOLELY SO MIGRARUSUARIOS   *
+000040* CAN READ A USERS.DAT BUILT BEFORE CUENTA-USUARIO BECAME A      *
+000050* VARIABLE-LENGTH TABLE.  EVERY RECORD IN THAT LAYOUT CARRIES     *
+000060* EXACTLY 3 FIXED ACCOUNT SLOTS.  DO NOT COPY THIS MEMBER INTO    *
+000070* ANY NEW PROGRAM - IT EXISTS ONLY FOR ONE-TIME CONVERSION.       *
+000080*================================================================*
+000090 01  REG-USUARIO-OLD.
+000100     02  USERO-TARJ                PIC 9(10).
+000110     02  USERO-PIN                 PIC 9(04).
+000120     02  USERO-DNI                 PIC X(09).
+000130     02  USERO-NOM-APE             PIC X(30).
+000140     02  USERO-TFNO                PIC X(09).
+000150     02  USERO-DIRECCION           PIC X(25).
+000160     02  USERO-BLOQUEADA           PIC X(01).
+000170         88  USERO-CUENTA-BLOQUEADA     VALUE "S".
+000180         88  USERO-CUENTA-DESBLOQUEADA  VALUE "N".
+000190     02  CUENTA-USUARIO-OLD        OCCURS 3 TIMES.
+000200         03  USERO-NUM-CUENTA          PIC X(24).
+000210         03  USERO-SALDO               PIC 9(09)V99.

@@ -0,0 +1,23 @@
+000010*================================================================*
+000020* PARMREC                                                        *
+000030* CONTROL-CARD RECORD LAYOUT FOR TRANPARM.DAT, THE PARAMETER     *
+000040* FILE READ AT START-UP BY TRANSFERIR-DINERO-CUENTA-DESTINO.     *
+000050* ONE FIXED-FORMAT LINE DRIVES EACH TRANSFER BATCH SO OPERATIONS *
+000060* CAN CHANGE THE ACCOUNTS/AMOUNT WITHOUT A RECOMPILE.            *
+000065*----------------------------------------------------------------*
+000066* PARM-TARJETA-ORIGEN/PARM-CUENTA-ORIGEN/PARM-TARJETA-DESTINO    *
+000067* ARE OPTIONAL.  WHEN PARM-TARJETA-ORIGEN IS ZERO THE CARD IS A  *
+000068* STRAIGHT CREDIT TO PARM-CUENTA-DESTINO, SWEEPING USERFILE AS   *
+000069* BEFORE.  WHEN IT IS NON-ZERO THE CARD REQUESTS A TRUE TRANSFER *
+000070* THAT DEBITS PARM-CUENTA-ORIGEN (ON THAT CARD) AND CREDITS      *
+000071* PARM-CUENTA-DESTINO (ON PARM-TARJETA-DESTINO) FOR              *
+000072* PARM-IMPORTE-CREDITO, LOOKING UP BOTH ACCOUNTS DIRECTLY BY KEY *
+000073* INSTEAD OF SWEEPING USERFILE.                                  *
+000074*================================================================*
+000080 01  REG-PARM-TRANSFERENCIA.
+000090     02  PARM-CUENTA-DESTINO       PIC X(24).
+000100     02  PARM-IMPORTE-CREDITO      PIC 9(09)V99.
+000110     02  PARM-SALDO-MAXIMO         PIC 9(09)V99.
+000120     02  PARM-TARJETA-ORIGEN       PIC 9(10).
+000130     02  PARM-CUENTA-ORIGEN        PIC X(24).
+000140     02  PARM-TARJETA-DESTINO      PIC 9(10).

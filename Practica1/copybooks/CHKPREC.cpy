@@ -0,0 +1,10 @@
+000010*================================================================*
+000020* CHKPREC                                                        *
+000030* CHECKPOINT RECORD LAYOUT FOR CHECKPT.DAT.  A RECORD IS         *
+000040* APPENDED EVERY WS-INTERVALO-CHECKPOINT CUSTOMERS PROCESSED BY  *
+000050* 2000-TRANSFERIR-DINERO-CUENTA-DESTINO SO AN ABENDED OR         *
+000060* CANCELLED RUN CAN RESTART FROM THE LAST KEY PROCESSED INSTEAD  *
+000070* OF FROM THE TOP OF USERFILE.                                  *
+000080*================================================================*
+000090 01  REG-CHECKPOINT.
+000100     02  CHKP-ULTIMA-TARJ          PIC 9(10).

@@ -0,0 +1,13 @@
+000010*================================================================*
+000020* LOGINREC                                                       *
+000030* LOGIN-ATTEMPT RECORD LAYOUT FOR LOGINFILE.                     *
+000040* COPY INTO THE FILE SECTION AS REG-LOGIN.  FOR A WORKING-       *
+000050* STORAGE MIRROR, COPY REPLACING THE LOGIN- PREFIX AND THE       *
+000060* RECORD NAME, E.G.                                              *
+000070*     COPY LOGINREC REPLACING ==REG-LOGIN== BY ==WS-REG-LOGIN==
+000080*                            ==LOGIN-==    BY ==WS-LOGIN-==.
+000090*================================================================*
+000100 01  REG-LOGIN.
+000110     02  LOGIN-TARJ                PIC 9(10).
+000120     02  LOGIN-NUM-INTENTOS        PIC 9(01).
+000130         88  LOGIN-BLOQUEO-ACTIVADO     VALUE 3 THRU 9.

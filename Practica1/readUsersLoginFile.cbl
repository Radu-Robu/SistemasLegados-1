@@ -1,125 +1,1039 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  SeqWrite.
-
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT UserFile ASSIGN TO "USERS.DAT"
-		ORGANIZATION IS INDEXED
-        ACCESS MODE IS DYNAMIC
-        RECORD KEY IS USER-TARJ
-        FILE STATUS IS FSU.
-
-    SELECT LoginFile ASSIGN TO  "LOGIN.DAT"
-       ORGANIZATION IS INDEXED
-       ACCESS MODE IS DYNAMIC
-       RECORD KEY IS LOGIN-TARJ
-       FILE STATUS IS FSL.
-
-DATA DIVISION.
-FILE SECTION.
-FD USERFILE.
-01 REG-USUARIO.
-   02 USER-TARJ             PIC 9(10).
-   02 USER-PIN              PIC 9(4).
-   02 USER-DNI              PIC X(9).
-   02 USER-NOM-APE          PIC X(30).
-   02 USER-TFNO             PIC X(9).
-   02 USER-DIRECCION        PIC X(25).
-   02 USER-BLOQUEADA        PIC X.
-   02 CUENTA-USUARIO        OCCURS 3 TIMES.
-       03 USER-NUM-CUENTA       PIC X(24).
-       03 USER-SALDO            PIC 9(9)V99.
-
-FD LOGINFILE.
- 01 REG-LOGIN.
-   02 LOGIN-TARJ             PIC 9(10).
-   02 LOGIN-NUM-INTENTOS     PIC 9.
-
-WORKING-STORAGE SECTION.
-01  FSU     PIC X(2).
-01  FSL     PIC X(2).
-77 L                         PIC 999 VALUE 1.
-77 M                         PIC 999 VALUE 1.
-01 CUENTA-BUSCADA PIC X(24).
-
-01 WS-REG-USUARIO.
-   02 WS-USER-TARJ             PIC 9(10).
-   02 WS-USER-PIN              PIC 9(4).
-   02 WS-USER-DNI              PIC X(9).
-   02 WS-USER-NOM-APE          PIC X(30).
-   02 WS-USER-TFNO             PIC X(9).
-   02 WS-USER-DIRECCION        PIC X(25).
-   02 WS-USER-BLOQUEADA        PIC X.
-   02 WS-CUENTA-USUARIO OCCURS 3 TIMES.
-       03 WS-USER-NUM-CUENTA       PIC X(24).
-       03 WS-USER-SALDO            PIC 9(9)V99.
-
- 01 WS-REG-LOGIN.
-   02 WS-LOGIN-TARJ             PIC 9(10).
-   02 WS-LOGIN-NUM-INTENTOS     PIC 9.
-
-
-PROCEDURE DIVISION.
-*>      PERFORM READ-LOGINFILE.
-*>      PERFORM READ-USERSFILE.
-        PERFORM TRANSFERIR-DINERO-CUENTA-DESTINO THRU FIN-TRANSFERIR-DINERO.
-      STOP RUN.      
-
-
-
-
-READ-LOGINFILE.
-    MOVE 1234567890 TO LOGIN-TARJ
-
-    OPEN INPUT LoginFile.
-      READ LoginFile RECORD INTO WS-REG-LOGIN
-        KEY IS LOGIN-TARJ
-        INVALID KEY DISPLAY LOGIN-TARJ
-        NOT INVALID KEY DISPLAY WS-REG-LOGIN
-      END-READ.
-    CLOSE LoginFile.
-     
-
-
-READ-USERSFILE.
-    MOVE 1234567890 TO USER-TARJ
-       
-
-    OPEN INPUT UserFile.
-      READ UserFile RECORD INTO WS-REG-USUARIO
-        KEY IS USER-TARJ
-        INVALID KEY DISPLAY USER-TARJ
-        NOT INVALID KEY DISPLAY WS-USER-NUM-CUENTA(1)
-      END-READ.
-    CLOSE UserFile.
-
-     STOP RUN.
-       
-TRANSFERIR-DINERO-CUENTA-DESTINO.
-    OPEN I-O USERFILE.
-        
-  INICIO-OBTENER-CUENTAS.
-    READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
-             AT END GO TO FIN-OBTENER-CUENTAS.
-       MOVE 1 TO M.
-       
-       PERFORM BUSCAR-CUENTA UNTIL M = 4.
-       
-   GO TO INICIO-OBTENER-CUENTAS.
-  
-  
-  FIN-OBTENER-CUENTAS.
-        CLOSE USERFILE.
-  FIN-TRANSFERIR-DINERO.
-
-
-
-BUSCAR-CUENTA.
-       IF WS-USER-NUM-CUENTA(M) = "ES3232323232323232323232"  
-           COMPUTE WS-USER-SALDO(M) = WS-USER-SALDO(M) + 1
-           DISPLAY WS-USER-SALDO(M)
-           REWRITE REG-USUARIO.
-       ADD 1 TO M.
-       
\ No newline at end of file
+000010*================================================================*
+000020* PROGRAM-ID : SEQWRITE                                         *
+000030* AUTHOR     : J. ALONSO OLMEDO                                 *
+000040* INSTALLATION : PRACTICA1 - SISTEMAS LEGADOS                   *
+000050* DATE-WRITTEN : 2024-02-10                                     *
+000060* DATE-COMPILED: 2026-08-08                                     *
+000070*----------------------------------------------------------------*
+000080* PURPOSE.                                                      *
+000090*   BATCH PROGRAM THAT APPLIES A CREDIT TRANSFER TO A CUSTOMER  *
+000100*   ACCOUNT ON USERFILE AND EXERCISES THE LOGIN/USER LOOK-UP    *
+000110*   PARAGRAPHS USED ELSEWHERE IN THE SYSTEM.                    *
+000120*----------------------------------------------------------------*
+000130* MODIFICATION HISTORY.                                         *
+000140*   DATE       INIT  DESCRIPTION                                *
+000150*   ---------  ----  -------------------------------------------*
+000160*   2024-02-10  JAO  ORIGINAL VERSION.                          *
+000170*   2026-08-08  RAG  ADDED TRANLOG.DAT TRANSACTION LOG SO EVERY *
+000180*                    CREDIT APPLIED BY BUSCAR-CUENTA IS LOGGED. *
+000190*   2026-08-08  RAG  DESTINATION ACCOUNT AND CREDIT AMOUNT ARE  *
+000200*                    NOW READ FROM TRANPARM.DAT INSTEAD OF     *
+000210*                    BEING HARDCODED.                          *
+000220*   2026-08-08  RAG  ADDED 1200-VALIDAR-INTENTOS-LOGIN TO       *
+000230*                    ENFORCE THE 3-ATTEMPT LOGIN LOCKOUT.       *
+000240*   2026-08-08  RAG  ADDED CHECKPT.DAT SO THE USERFILE SWEEP IN *
+000250*                    2000-TRANSFERIR-DINERO-CUENTA-DESTINO CAN  *
+000260*                    RESTART FROM THE LAST KEY PROCESSED.       *
+000270*   2026-08-08  RAG  EVERY OPEN/REWRITE/WRITE NOW CHECKS ITS     *
+000280*                    FILE STATUS AND ABENDS VIA 9990-ERROR-     *
+000290*                    FICHERO INSTEAD OF IGNORING I/O ERRORS.    *
+000300*   2026-08-08  RAG  ADDED 1150-AUTENTICAR-TARJETA AS A REAL     *
+000310*                    MAINLINE STEP: READS THE CARD/PIN FROM      *
+000320*                    AUTHCARD.DAT AND RUNS 1200-VALIDAR-         *
+000330*                    INTENTOS-LOGIN AGAINST LOGINFILE/USERFILE;  *
+000340*                    THE TRANSFER NO LONGER RUNS UNLESS THE      *
+000350*                    CARD AUTHENTICATES.                         *
+000360*   2026-08-08  RAG  1975-VALIDAR-TARJETA-ORIGEN NOW CONFIRMS    *
+000370*                    THE AUTHENTICATED CARD IS THE SAME CARD     *
+000380*                    TRANPARM.DAT WANTS DEBITED, SO A VALID PIN  *
+000390*                    CAN NO LONGER MOVE MONEY OUT OF SOMEONE     *
+000400*                    ELSE'S ACCOUNT.  CHECKPT.DAT NOW OPENS      *
+000410*                    EXTEND INSTEAD OF OUTPUT SO A RESTART POINT *
+000420*                    FROM A PRIOR RUN IS NEVER TRUNCATED AWAY.   *
+000430*                    EVERY REMAINING UNCHECKED READ (LOGINFILE,  *
+000440*                    USERFILE, TRANLOG.DAT, CHECKPT.DAT) NOW     *
+000450*                    CHECKS ITS FILE STATUS TOO.  THE USERFILE   *
+000460*                    SWEEP ALSO NOW ACCUMULATES AND PRINTS       *
+000470*                    END-OF-RUN CONTROL TOTALS.                  *
+000480*   2026-08-08  RAG  WIDENED WS-TLOG-SALDO-NUEVO SO A CREDIT     *
+000490*                    NEVER WRAPS BEFORE VALIDAR-CREDITO SEES IT; *
+000500*                    AUTHFILE/PARMFILE READS AND THE USERFILE    *
+000510*                    START IN 2000 NOW CHECK THEIR FILE STATUS;  *
+000520*                    THE "NO PRIOR DATA" OPENS IN 1950/2050 NOW  *
+000530*                    ONLY SKIP ON A GENUINE "NOT FOUND" AND      *
+000540*                    ABEND ON ANY OTHER OPEN ERROR; A FAILED     *
+000550*                    DEBIT REVERSAL IN 2530/2535 NOW ABENDS      *
+000560*                    WITH A NON-ZERO RETURN-CODE INSTEAD OF      *
+000570*                    REPORTING SUCCESS.                          *
+000580*   2026-08-08  RAG  2100-INICIO-OBTENER-CUENTAS NOW CHECKPOINTS  *
+000590*                    A CARD ONLY AFTER ITS CREDIT HAS BEEN        *
+000600*                    APPLIED, NOT BEFORE, SO AN ABEND MID-RECORD  *
+000610*                    CAN NEVER LEAVE A CHECKPOINTED KEY WHOSE     *
+000620*                    OWN CREDIT WAS NEVER POSTED.  TLOG-SALDO-    *
+000630*                    NUEVO IS NOW PIC 9(11)V99 SO A REJECTED      *
+000640*                    OVER-MAXIMUM CREDIT IS LOGGED WITH ITS TRUE  *
+000650*                    BALANCE INSTEAD OF A WRAPPED ONE.  A         *
+000660*                    TRANSFER REJECTED ON THE ORIGIN SIDE (CARD   *
+000670*                    NOT FOUND, ACCOUNT NOT FOUND OR INSUFFICIENT *
+000680*                    FUNDS) NOW WRITES A TLOG-ES-RECHAZO RECORD   *
+000690*                    TOO, NOT JUST A CONSOLE DISPLAY.             *
+000700*================================================================*
+000710 IDENTIFICATION DIVISION.
+000720 PROGRAM-ID.     SeqWrite.
+000730 AUTHOR.         J. ALONSO OLMEDO.
+000740 INSTALLATION.   PRACTICA1.
+000750 DATE-WRITTEN.   2024-02-10.
+000760 DATE-COMPILED.  2026-08-08.
+000770*
+000780 ENVIRONMENT DIVISION.
+000790 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000810     SELECT UserFile ASSIGN TO "USERS.DAT"
+000820         ORGANIZATION IS INDEXED
+000830         ACCESS MODE IS DYNAMIC
+000840         RECORD KEY IS USER-TARJ
+000850         FILE STATUS IS FSU.
+000860*
+000870     SELECT LoginFile ASSIGN TO "LOGIN.DAT"
+000880         ORGANIZATION IS INDEXED
+000890         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS LOGIN-TARJ
+000910         FILE STATUS IS FSL.
+000920*
+000930     SELECT TranLogFile ASSIGN TO "TRANLOG.DAT"
+000940         ORGANIZATION IS SEQUENTIAL
+000950         ACCESS MODE IS SEQUENTIAL
+000960         FILE STATUS IS FST.
+000970*
+000980     SELECT ParmFile ASSIGN TO "TRANPARM.DAT"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         ACCESS MODE IS SEQUENTIAL
+001010         FILE STATUS IS FSP.
+001020*
+001030     SELECT CheckPointFile ASSIGN TO "CHECKPT.DAT"
+001040         ORGANIZATION IS SEQUENTIAL
+001050         ACCESS MODE IS SEQUENTIAL
+001060         FILE STATUS IS FSC.
+001070*
+001080     SELECT AuthFile ASSIGN TO "AUTHCARD.DAT"
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         ACCESS MODE IS SEQUENTIAL
+001110         FILE STATUS IS FSA.
+001120*
+001130 DATA DIVISION.
+001140 FILE SECTION.
+001150 FD  USERFILE.
+001160     COPY USERREC.
+001170*
+001180 FD  LOGINFILE.
+001190     COPY LOGINREC.
+001200*
+001210 FD  TRANLOGFILE.
+001220     COPY TRANREC.
+001230*
+001240 FD  PARMFILE.
+001250     COPY PARMREC.
+001260*
+001270 FD  CHECKPOINTFILE.
+001280     COPY CHKPREC.
+001290*
+001300 FD  AUTHFILE.
+001310     COPY AUTHREC.
+001320*
+001330 WORKING-STORAGE SECTION.
+001340*----------------------------------------------------------------*
+001350* FILE STATUS FIELDS.                                            *
+001360*----------------------------------------------------------------*
+001370 01  FSU                          PIC X(02).
+001380 01  FSL                          PIC X(02).
+001390 01  FST                          PIC X(02).
+001400 01  FSP                          PIC X(02).
+001410 01  FSC                          PIC X(02).
+001420 01  FSA                          PIC X(02).
+001430 01  WS-ABEND-FICHERO             PIC X(12).
+001440 01  WS-ABEND-STATUS              PIC X(02).
+001450*----------------------------------------------------------------*
+001460* SUBSCRIPTS AND MISCELLANEOUS COUNTERS.                         *
+001470*----------------------------------------------------------------*
+001480 77  L                            PIC 999 VALUE 1.
+001490 77  M                            PIC 999 VALUE 1.
+001500 01  CUENTA-BUSCADA                PIC X(24).
+001510*----------------------------------------------------------------*
+001520* CHECKPOINT/RESTART CONTROL FIELDS FOR THE USERFILE SWEEP.      *
+001530*----------------------------------------------------------------*
+001540 01  WS-SW-FIN-CHECKPOINT          PIC X(01) VALUE "N".
+001550     88  FIN-CHECKPOINT                VALUE "S".
+001560 01  WS-SW-CHECKPOINT-PREVIO       PIC X(01) VALUE "N".
+001570     88  EXISTE-CHECKPOINT-PREVIO      VALUE "S".
+001580 01  WS-ULTIMA-TARJ-PROCESADA      PIC 9(10) VALUE ZERO.
+001590 01  WS-CONTADOR-CHECKPOINT        PIC 9(07) VALUE ZERO COMP.
+001600 01  WS-INTERVALO-CHECKPOINT       PIC 9(07) VALUE 50 COMP.
+001610*----------------------------------------------------------------*
+001620* END-OF-RUN CONTROL TOTALS FOR THE USERFILE SWEEP.              *
+001630*----------------------------------------------------------------*
+001640 01  WS-CTL-REGISTROS-LEIDOS       PIC 9(07) VALUE ZERO COMP.
+001650 01  WS-CTL-CUENTAS-CASADAS        PIC 9(07) VALUE ZERO COMP.
+001660 01  WS-CTL-SALDO-TOTAL-ANTES      PIC 9(11)V99 VALUE ZERO.
+001670 01  WS-CTL-SALDO-TOTAL-DESPUES    PIC 9(11)V99 VALUE ZERO.
+001680*----------------------------------------------------------------*
+001690* WORKING-STORAGE MIRRORS OF THE FILE RECORDS.                   *
+001700*----------------------------------------------------------------*
+001710     COPY USERREC
+001720       REPLACING ==REG-USUARIO==        BY ==WS-REG-USUARIO==
+001730          ==CUENTA-USUARIO==             BY ==WS-CUENTA-USUARIO==
+001740          ==USER-TARJ==                  BY ==WS-USER-TARJ==
+001750          ==USER-PIN==                   BY ==WS-USER-PIN==
+001760          ==USER-DNI==                   BY ==WS-USER-DNI==
+001770          ==USER-NOM-APE==               BY ==WS-USER-NOM-APE==
+001780          ==USER-TFNO==                  BY ==WS-USER-TFNO==
+001790          ==USER-DIRECCION==             BY ==WS-USER-DIRECCION==
+001800          ==USER-BLOQUEADA==             BY ==WS-USER-BLOQUEADA==
+001810          ==USER-CUENTA-BLOQUEADA==      BY
+001820                          ==WS-USER-CUENTA-BLOQUEADA==
+001830          ==USER-CUENTA-DESBLOQUEADA==   BY
+001840                          ==WS-USER-CUENTA-DESBLOQUEADA==
+001850          ==USER-NUM-CUENTAS==           BY
+001860                          ==WS-USER-NUM-CUENTAS==
+001870          ==USER-NUM-CUENTA==            BY ==WS-USER-NUM-CUENTA==
+001880          ==USER-SALDO==                 BY ==WS-USER-SALDO==.
+001890*
+001900     COPY LOGINREC
+001910       REPLACING ==REG-LOGIN==          BY ==WS-REG-LOGIN==
+001920          ==LOGIN-TARJ==                 BY ==WS-LOGIN-TARJ==
+001930          ==LOGIN-NUM-INTENTOS==         BY
+001940                          ==WS-LOGIN-NUM-INTENTOS==
+001950          ==LOGIN-BLOQUEO-ACTIVADO==     BY
+001960                          ==WS-LOGIN-BLOQUEO-ACTIVADO==.
+001970*----------------------------------------------------------------*
+001980* FIELDS USED TO VALIDATE A PIN AGAINST LOGINFILE/USERFILE AND   *
+001990* ENFORCE THE LOCKOUT THRESHOLD.                                 *
+002000*----------------------------------------------------------------*
+002010 01  WS-LOGIN-TARJ-ENTRADA        PIC 9(10).
+002020 01  WS-PIN-ENTRADA               PIC 9(04).
+002030 01  WS-SW-AUTENTICACION-OK       PIC X(01) VALUE "N".
+002040     88  TARJETA-AUTENTICADA          VALUE "S".
+002050     88  TARJETA-NO-AUTENTICADA       VALUE "N".
+002060*----------------------------------------------------------------*
+002070* CONTROL VALUES READ FROM TRANPARM.DAT AT START-UP.  THESE      *
+002080* DRIVE THE TRANSFER INSTEAD OF HARDCODED LITERALS SO OPERATIONS *
+002090* CAN RUN A DIFFERENT BATCH WITHOUT A RECOMPILE.                 *
+002100*----------------------------------------------------------------*
+002110 01  WS-CUENTA-DESTINO            PIC X(24).
+002120 01  WS-IMPORTE-CREDITO           PIC 9(09)V99.
+002130 01  WS-SALDO-MAXIMO              PIC 9(09)V99.
+002140*----------------------------------------------------------------*
+002150* FIELDS USED WHEN TRANPARM.DAT REQUESTS A TRUE TRANSFER BETWEEN *
+002160* TWO ACCOUNTS INSTEAD OF A STRAIGHT CREDIT.                     *
+002170*----------------------------------------------------------------*
+002180 01  WS-TARJETA-ORIGEN            PIC 9(10).
+002190 01  WS-CUENTA-ORIGEN             PIC X(24).
+002200 01  WS-TARJETA-DESTINO           PIC 9(10).
+002210 01  WS-SW-TRANSFER-DIRECTA       PIC X(01) VALUE "N".
+002220     88  TRANSFERENCIA-DIRECTA        VALUE "S".
+002230 01  WS-SW-ORIGEN-DEBITADO        PIC X(01) VALUE "N".
+002240     88  ORIGEN-DEBITADO              VALUE "S".
+002250 01  WS-SW-ORIGEN-RECHAZADO       PIC X(01) VALUE "N".
+002260     88  ORIGEN-RECHAZADO             VALUE "S".
+002270 01  WS-SW-DESTINO-ABONADO        PIC X(01) VALUE "N".
+002280     88  DESTINO-ABONADO              VALUE "S".
+002290 01  WS-SW-DEBITO-REVERTIDO       PIC X(01) VALUE "N".
+002300     88  DEBITO-REVERTIDO             VALUE "S".
+002310*----------------------------------------------------------------*
+002320* FIELDS USED TO VALIDATE A CREDIT BEFORE IT IS APPLIED.         *
+002330*----------------------------------------------------------------*
+002340 01  WS-SW-CREDITO-VALIDO         PIC X(01) VALUE "S".
+002350     88  CREDITO-VALIDO               VALUE "S".
+002360 01  WS-SW-CREDITO-APLIC-ANTES    PIC X(01) VALUE "N".
+002370     88  CREDITO-APLICADO-ANTES       VALUE "S".
+002380 01  WS-SW-FIN-TRANLOG            PIC X(01) VALUE "N".
+002390     88  FIN-TRANLOG                  VALUE "S".
+002400 01  WS-TLOG-ULTIMO-SALDO-APLIC   PIC 9(09)V99 VALUE ZERO.
+002410*----------------------------------------------------------------*
+002420* FIELDS USED TO BUILD EACH TRANLOG.DAT RECORD.                  *
+002430*----------------------------------------------------------------*
+002440 01  WS-FECHA-SISTEMA             PIC 9(08).
+002450 01  WS-HORA-SISTEMA              PIC 9(08).
+002460 01  WS-TLOG-SALDO-ANTERIOR       PIC 9(09)V99.
+002470*   WS-TLOG-SALDO-NUEVO IS DELIBERATELY WIDER THAN THE FIELDS IT
+002480*   IS COMPUTED FROM SO THE ADDITION CAN NEVER WRAP BEFORE
+002490*   2210-VALIDAR-CREDITO COMPARES IT TO WS-SALDO-MAXIMO; ONLY A
+002500*   VALUE 2210 HAS ALREADY ACCEPTED (SO NEVER ABOVE THE MAXIMUM,
+002510*   WHICH IS ITSELF 9(09)V99) IS EVER MOVED BACK INTO A 9(09)V99
+002520*   FIELD, SO IT ALWAYS FITS.
+002530 01  WS-TLOG-SALDO-NUEVO          PIC 9(11)V99.
+002540*   WS-TLOG-TARJETA AND WS-TLOG-NUM-CUENTA ARE STAGED BY THE
+002550*   CALLER BEFORE EVERY PERFORM OF 2300-GRABAR-TRANLOG INSTEAD OF
+002560*   2300 READING USER-TARJ/USER-NUM-CUENTA(M) DIRECTLY, SO A
+002570*   REJECTION CAN STILL BE LOGGED WHEN THE CARD OR ACCOUNT THAT
+002580*   CAUSED IT WAS NEVER SUCCESSFULLY READ OR MATCHED INTO M.
+002590 01  WS-TLOG-TARJETA              PIC 9(10).
+002600 01  WS-TLOG-NUM-CUENTA           PIC X(24).
+002610*
+002620 PROCEDURE DIVISION.
+002630*================================================================*
+002640* 0000-MAINLINE                                                  *
+002650*================================================================*
+002660 0000-MAINLINE.
+002670*>     PERFORM 1000-LEER-LOGINFILE-DEMO THRU 1000-EXIT.
+002680*>     PERFORM 1100-LEER-USERFILE-DEMO  THRU 1100-EXIT.
+002690     PERFORM 1150-AUTENTICAR-TARJETA THRU 1150-EXIT.
+002700     IF NOT TARJETA-AUTENTICADA
+002710         DISPLAY "TRANSFERENCIA RECHAZADA - TARJETA NO "
+002720             "AUTENTICADA"
+002730         MOVE 8 TO RETURN-CODE
+002740         STOP RUN
+002750     END-IF.
+002760     PERFORM 1900-LEER-PARAMETROS-TRANSFERENCIA
+002770         THRU 1900-EXIT.
+002780     PERFORM 1975-VALIDAR-TARJETA-ORIGEN THRU 1975-EXIT.
+002790     PERFORM 1950-DETECTAR-CREDITO-DUPLICADO
+002800         THRU 1950-EXIT.
+002810     IF TRANSFERENCIA-DIRECTA
+002820         PERFORM 2500-TRANSFERIR-ENTRE-CUENTAS
+002830             THRU 2500-EXIT
+002840     ELSE
+002850         PERFORM 2000-TRANSFERIR-DINERO-CUENTA-DESTINO
+002860             THRU 2000-EXIT
+002870     END-IF.
+002880     STOP RUN.
+002890*================================================================*
+002900* 1000-LEER-LOGINFILE-DEMO                                       *
+002910*   STAND-ALONE DIAGNOSTIC READ, KEPT FOR AD-HOC TESTING AT      *
+002920*   THE CONSOLE.  NOT PART OF THE MAINLINE FLOW.                 *
+002930*================================================================*
+002940 1000-LEER-LOGINFILE-DEMO.
+002950     MOVE 1234567890 TO LOGIN-TARJ OF REG-LOGIN.
+002960     OPEN INPUT LoginFile.
+002970     IF FSL NOT = "00"
+002980         MOVE "LOGINFILE" TO WS-ABEND-FICHERO
+002990         MOVE FSL TO WS-ABEND-STATUS
+003000         GO TO 9990-ERROR-FICHERO
+003010     END-IF.
+003020     READ LoginFile RECORD INTO WS-REG-LOGIN
+003030         KEY IS LOGIN-TARJ OF REG-LOGIN
+003040         INVALID KEY
+003050             DISPLAY LOGIN-TARJ OF REG-LOGIN
+003060         NOT INVALID KEY
+003070             DISPLAY WS-REG-LOGIN
+003080     END-READ.
+003090     CLOSE LoginFile.
+003100 1000-EXIT.
+003110     EXIT.
+003120*================================================================*
+003130* 1100-LEER-USERFILE-DEMO                                        *
+003140*   STAND-ALONE DIAGNOSTIC READ, KEPT FOR AD-HOC TESTING AT      *
+003150*   THE CONSOLE.  NOT PART OF THE MAINLINE FLOW.                 *
+003160*================================================================*
+003170 1100-LEER-USERFILE-DEMO.
+003180     MOVE 1234567890 TO USER-TARJ OF REG-USUARIO.
+003190     OPEN INPUT UserFile.
+003200     IF FSU NOT = "00"
+003210         MOVE "USERFILE" TO WS-ABEND-FICHERO
+003220         MOVE FSU TO WS-ABEND-STATUS
+003230         GO TO 9990-ERROR-FICHERO
+003240     END-IF.
+003250     READ UserFile RECORD INTO WS-REG-USUARIO
+003260         KEY IS USER-TARJ OF REG-USUARIO
+003270         INVALID KEY
+003280             DISPLAY USER-TARJ OF REG-USUARIO
+003290         NOT INVALID KEY
+003300             DISPLAY WS-USER-NUM-CUENTA(1)
+003310     END-READ.
+003320     CLOSE UserFile.
+003330 1100-EXIT.
+003340     EXIT.
+003350*================================================================*
+003360* 1150-AUTENTICAR-TARJETA                                        *
+003370*   REAL AUTHENTICATION ENTRY POINT.  READS THE CARD NUMBER AND  *
+003380*   PIN OFFERED FOR THIS RUN FROM AUTHCARD.DAT AND HANDS THEM TO *
+003390*   1200-VALIDAR-INTENTOS-LOGIN, WHICH TIES LOGINFILE (ATTEMPT   *
+003400*   COUNT/LOCKOUT) AND USERFILE (THE PIN OF RECORD AND THE       *
+003410*   BLOCKED FLAG) TOGETHER TO DECIDE WHETHER THE CARD IS         *
+003420*   AUTHENTICATED.  ON RETURN, TARJETA-AUTENTICADA TELLS THE     *
+003430*   CALLER WHETHER TO PROCEED.                                   *
+003440*================================================================*
+003450 1150-AUTENTICAR-TARJETA.
+003460     OPEN INPUT AuthFile.
+003470     IF FSA NOT = "00"
+003480         MOVE "AUTHCARD.DAT" TO WS-ABEND-FICHERO
+003490         MOVE FSA TO WS-ABEND-STATUS
+003500         GO TO 9990-ERROR-FICHERO
+003510     END-IF.
+003520     READ AuthFile
+003530         AT END
+003540             DISPLAY "AUTHCARD.DAT VACIO O NO ENCONTRADO"
+003550             MOVE 16 TO RETURN-CODE
+003560             STOP RUN
+003570     END-READ.
+003580     IF FSA NOT = "00" AND FSA NOT = "10"
+003590         MOVE "AUTHCARD.DAT" TO WS-ABEND-FICHERO
+003600         MOVE FSA TO WS-ABEND-STATUS
+003610         GO TO 9990-ERROR-FICHERO
+003620     END-IF.
+003630     MOVE AUTH-TARJETA TO WS-LOGIN-TARJ-ENTRADA.
+003640     MOVE AUTH-PIN     TO WS-PIN-ENTRADA.
+003650     CLOSE AuthFile.
+003660     PERFORM 1200-VALIDAR-INTENTOS-LOGIN THRU 1200-EXIT.
+003670 1150-EXIT.
+003680     EXIT.
+003690*================================================================*
+003700* 1200-VALIDAR-INTENTOS-LOGIN                                    *
+003710*   COMPARES WS-PIN-ENTRADA AGAINST USER-PIN FOR THE CARD IN     *
+003720*   WS-LOGIN-TARJ-ENTRADA.  A FAILED COMPARE INCREMENTS          *
+003730*   LOGIN-NUM-INTENTOS ON LOGIN.DAT; ONCE IT REACHES THE LOCKOUT *
+003740*   THRESHOLD THE MATCHING USER.DAT RECORD IS AUTOMATICALLY      *
+003750*   FLIPPED TO USER-BLOQUEADA = "S".  A SUCCESSFUL COMPARE       *
+003760*   RESETS THE ATTEMPT COUNTER BACK TO ZERO.                    *
+003770*================================================================*
+003780 1200-VALIDAR-INTENTOS-LOGIN.
+003790     OPEN I-O LoginFile.
+003800     IF FSL NOT = "00"
+003810         MOVE "LOGINFILE" TO WS-ABEND-FICHERO
+003820         MOVE FSL TO WS-ABEND-STATUS
+003830         GO TO 9990-ERROR-FICHERO
+003840     END-IF.
+003850     OPEN I-O UserFile.
+003860     IF FSU NOT = "00"
+003870         MOVE "USERFILE" TO WS-ABEND-FICHERO
+003880         MOVE FSU TO WS-ABEND-STATUS
+003890         GO TO 9990-ERROR-FICHERO
+003900     END-IF.
+003910     MOVE WS-LOGIN-TARJ-ENTRADA TO LOGIN-TARJ.
+003920     READ LoginFile
+003930         INVALID KEY
+003940             DISPLAY "TARJETA NO REGISTRADA EN LOGIN.DAT"
+003950             GO TO 1200-CERRAR-FICHEROS
+003960     END-READ.
+003970     IF FSL NOT = "00" AND FSL NOT = "23"
+003980         MOVE "LOGINFILE" TO WS-ABEND-FICHERO
+003990         MOVE FSL TO WS-ABEND-STATUS
+004000         GO TO 9990-ERROR-FICHERO
+004010     END-IF.
+004020     MOVE WS-LOGIN-TARJ-ENTRADA TO USER-TARJ.
+004030     READ UserFile
+004040         INVALID KEY
+004050             DISPLAY "TARJETA NO REGISTRADA EN USERFILE"
+004060             GO TO 1200-CERRAR-FICHEROS
+004070     END-READ.
+004080     IF FSU NOT = "00" AND FSU NOT = "23"
+004090         MOVE "USERFILE" TO WS-ABEND-FICHERO
+004100         MOVE FSU TO WS-ABEND-STATUS
+004110         GO TO 9990-ERROR-FICHERO
+004120     END-IF.
+004130     MOVE "N" TO WS-SW-AUTENTICACION-OK.
+004140     IF USER-CUENTA-BLOQUEADA
+004150         DISPLAY "CUENTA BLOQUEADA - ACCESO DENEGADO"
+004160         GO TO 1200-CERRAR-FICHEROS
+004170     END-IF.
+004180     IF WS-PIN-ENTRADA = USER-PIN
+004190         MOVE 0 TO LOGIN-NUM-INTENTOS
+004200         REWRITE REG-LOGIN
+004210         IF FSL NOT = "00"
+004220             MOVE "LOGINFILE" TO WS-ABEND-FICHERO
+004230             MOVE FSL TO WS-ABEND-STATUS
+004240             GO TO 9990-ERROR-FICHERO
+004250         END-IF
+004260         DISPLAY "PIN CORRECTO"
+004270         MOVE "S" TO WS-SW-AUTENTICACION-OK
+004280     ELSE
+004290         ADD 1 TO LOGIN-NUM-INTENTOS
+004300         REWRITE REG-LOGIN
+004310         IF FSL NOT = "00"
+004320             MOVE "LOGINFILE" TO WS-ABEND-FICHERO
+004330             MOVE FSL TO WS-ABEND-STATUS
+004340             GO TO 9990-ERROR-FICHERO
+004350         END-IF
+004360         DISPLAY "PIN INCORRECTO - INTENTOS: "
+004370             LOGIN-NUM-INTENTOS
+004380         IF LOGIN-BLOQUEO-ACTIVADO
+004390             MOVE "S" TO USER-BLOQUEADA
+004400             REWRITE REG-USUARIO
+004410             IF FSU NOT = "00"
+004420                 MOVE "USERFILE" TO WS-ABEND-FICHERO
+004430                 MOVE FSU TO WS-ABEND-STATUS
+004440                 GO TO 9990-ERROR-FICHERO
+004450             END-IF
+004460             DISPLAY "CUENTA BLOQUEADA TRAS 3 INTENTOS FALLIDOS"
+004470         END-IF
+004480     END-IF.
+004490 1200-CERRAR-FICHEROS.
+004500     CLOSE LoginFile.
+004510     CLOSE UserFile.
+004520 1200-EXIT.
+004530     EXIT.
+004540*================================================================*
+004550* 1900-LEER-PARAMETROS-TRANSFERENCIA                             *
+004560*   READS THE ONE-LINE CONTROL CARD FROM TRANPARM.DAT THAT       *
+004570*   TELLS THIS RUN WHICH ACCOUNT TO CREDIT AND BY HOW MUCH, SO   *
+004580*   OPERATIONS CAN CHANGE THE TRANSFER BATCH WITHOUT A RECOMPILE.*
+004590*================================================================*
+004600 1900-LEER-PARAMETROS-TRANSFERENCIA.
+004610     OPEN INPUT ParmFile.
+004620     IF FSP NOT = "00"
+004630         MOVE "TRANPARM.DAT" TO WS-ABEND-FICHERO
+004640         MOVE FSP TO WS-ABEND-STATUS
+004650         GO TO 9990-ERROR-FICHERO
+004660     END-IF.
+004670     READ ParmFile
+004680         AT END
+004690             DISPLAY "TRANPARM.DAT VACIO O NO ENCONTRADO"
+004700             MOVE 16 TO RETURN-CODE
+004710             STOP RUN
+004720     END-READ.
+004730     IF FSP NOT = "00" AND FSP NOT = "10"
+004740         MOVE "TRANPARM.DAT" TO WS-ABEND-FICHERO
+004750         MOVE FSP TO WS-ABEND-STATUS
+004760         GO TO 9990-ERROR-FICHERO
+004770     END-IF.
+004780     MOVE PARM-CUENTA-DESTINO  TO WS-CUENTA-DESTINO.
+004790     MOVE PARM-IMPORTE-CREDITO TO WS-IMPORTE-CREDITO.
+004800     MOVE PARM-SALDO-MAXIMO    TO WS-SALDO-MAXIMO.
+004810     MOVE PARM-TARJETA-ORIGEN  TO WS-TARJETA-ORIGEN.
+004820     MOVE PARM-CUENTA-ORIGEN   TO WS-CUENTA-ORIGEN.
+004830     MOVE PARM-TARJETA-DESTINO TO WS-TARJETA-DESTINO.
+004840     IF PARM-TARJETA-ORIGEN NOT = ZERO
+004850         MOVE "S" TO WS-SW-TRANSFER-DIRECTA
+004860     END-IF.
+004870     CLOSE ParmFile.
+004880 1900-EXIT.
+004890     EXIT.
+004900*================================================================*
+004910* 1975-VALIDAR-TARJETA-ORIGEN                                    *
+004920*   WHEN TRANPARM.DAT REQUESTS A DIRECT TRANSFER, THE CARD THAT  *
+004930*   AUTHENTICATED IN 1150-AUTENTICAR-TARJETA MUST BE THE SAME    *
+004940*   CARD TRANPARM.DAT NAMES AS THE ORIGIN - OTHERWISE A PIN      *
+004950*   VALID FOR ONE CARD COULD BE USED TO MOVE MONEY OUT OF A      *
+004960*   DIFFERENT CUSTOMER'S ACCOUNT.  A STRAIGHT CREDIT (NO ORIGIN  *
+004970*   CARD ON THE CONTROL CARD) HAS NO ORIGIN TO MATCH AND IS NOT  *
+004980*   AFFECTED BY THIS CHECK.                                      *
+004990*================================================================*
+005000 1975-VALIDAR-TARJETA-ORIGEN.
+005010     IF TRANSFERENCIA-DIRECTA
+005020         AND WS-LOGIN-TARJ-ENTRADA NOT = WS-TARJETA-ORIGEN
+005030             DISPLAY "TRANSFERENCIA RECHAZADA - LA TARJETA "
+005040                 "AUTENTICADA NO ES LA TARJETA ORIGEN"
+005050             MOVE 8 TO RETURN-CODE
+005060             STOP RUN
+005070     END-IF.
+005080 1975-EXIT.
+005090     EXIT.
+005100*================================================================*
+005110* 1950-DETECTAR-CREDITO-DUPLICADO                                *
+005120*   SCANS ANY EXISTING TRANLOG.DAT FOR A PRIOR "C" ENTRY FOR     *
+005130*   THIS SAME DESTINATION ACCOUNT AND AMOUNT, SO 2210-VALIDAR-   *
+005140*   CREDITO CAN TELL A FRESH RUN OF THIS BATCH FROM ONE THAT HAS *
+005150*   ALREADY BEEN APPLIED.                                        *
+005160*================================================================*
+005170 1950-DETECTAR-CREDITO-DUPLICADO.
+005180     OPEN INPUT TranLogFile.
+005190     IF FST = "00"
+005200         PERFORM 1960-LEER-UN-TRANLOG THRU 1960-EXIT
+005210             UNTIL FIN-TRANLOG
+005220         CLOSE TranLogFile
+005230     ELSE
+005240         IF FST NOT = "35"
+005250             MOVE "TRANLOG.DAT" TO WS-ABEND-FICHERO
+005260             MOVE FST TO WS-ABEND-STATUS
+005270             GO TO 9990-ERROR-FICHERO
+005280         END-IF
+005290     END-IF.
+005300 1950-EXIT.
+005310     EXIT.
+005320*================================================================*
+005330* 1960-LEER-UN-TRANLOG                                           *
+005340*   READS ONE TRANLOG.DAT RECORD; IF IT IS A CREDIT TO THE SAME  *
+005350*   ACCOUNT FOR THE SAME AMOUNT, REMEMBERS THE BALANCE IT LEFT   *
+005360*   BEHIND AS WS-TLOG-ULTIMO-SALDO-APLIC.                        *
+005370*================================================================*
+005380 1960-LEER-UN-TRANLOG.
+005390     READ TranLogFile
+005400         AT END
+005410             MOVE "S" TO WS-SW-FIN-TRANLOG
+005420     END-READ.
+005430     IF FST NOT = "00" AND FST NOT = "10"
+005440         MOVE "TRANLOG.DAT" TO WS-ABEND-FICHERO
+005450         MOVE FST TO WS-ABEND-STATUS
+005460         GO TO 9990-ERROR-FICHERO
+005470     END-IF.
+005480     IF NOT FIN-TRANLOG
+005490         IF TLOG-NUM-CUENTA = WS-CUENTA-DESTINO
+005500             AND TLOG-IMPORTE = WS-IMPORTE-CREDITO
+005510             AND TLOG-ES-ABONO
+005520                 MOVE TLOG-SALDO-NUEVO
+005530                     TO WS-TLOG-ULTIMO-SALDO-APLIC
+005540                 MOVE "S" TO WS-SW-CREDITO-APLIC-ANTES
+005550         END-IF
+005560     END-IF.
+005570 1960-EXIT.
+005580     EXIT.
+005590*================================================================*
+005600* 2000-TRANSFERIR-DINERO-CUENTA-DESTINO                          *
+005610*   SWEEPS USERFILE LOOKING FOR THE DESTINATION ACCOUNT AND      *
+005620*   APPLIES THE CREDIT, LOGGING EVERY CREDIT TO TRANLOG.DAT.     *
+005630*   RESTARTS FROM THE LAST KEY RECORDED ON CHECKPT.DAT, IF ANY,  *
+005640*   INSTEAD OF FROM THE TOP OF USERFILE.                         *
+005650*================================================================*
+005660 2000-TRANSFERIR-DINERO-CUENTA-DESTINO.
+005670     PERFORM 2050-LEER-CHECKPOINT-PREVIO THRU 2050-EXIT.
+005680     OPEN I-O USERFILE.
+005690     IF FSU NOT = "00"
+005700         MOVE "USERFILE" TO WS-ABEND-FICHERO
+005710         MOVE FSU TO WS-ABEND-STATUS
+005720         GO TO 9990-ERROR-FICHERO
+005730     END-IF.
+005740     OPEN EXTEND CheckPointFile.
+005750     IF FSC NOT = "00"
+005760         MOVE "CHECKPT.DAT" TO WS-ABEND-FICHERO
+005770         MOVE FSC TO WS-ABEND-STATUS
+005780         GO TO 9990-ERROR-FICHERO
+005790     END-IF.
+005800     OPEN EXTEND TranLogFile.
+005810     IF FST NOT = "00"
+005820         MOVE "TRANLOG.DAT" TO WS-ABEND-FICHERO
+005830         MOVE FST TO WS-ABEND-STATUS
+005840         GO TO 9990-ERROR-FICHERO
+005850     END-IF.
+005860     IF EXISTE-CHECKPOINT-PREVIO
+005870         MOVE WS-ULTIMA-TARJ-PROCESADA TO USER-TARJ
+005880         START USERFILE KEY IS GREATER THAN USER-TARJ
+005890             INVALID KEY
+005900                 DISPLAY "USERFILE SIN REGISTROS POSTERIORES AL "
+005910                     "ULTIMO CHECKPOINT - NADA QUE PROCESAR"
+005920                 GO TO 2900-FIN-OBTENER-CUENTAS
+005930         END-START
+005940         IF FSU NOT = "00" AND FSU NOT = "23"
+005950             MOVE "USERFILE" TO WS-ABEND-FICHERO
+005960             MOVE FSU TO WS-ABEND-STATUS
+005970             GO TO 9990-ERROR-FICHERO
+005980         END-IF
+005990     END-IF.
+006000     GO TO 2100-INICIO-OBTENER-CUENTAS.
+006010*----------------------------------------------------------------*
+006020 2100-INICIO-OBTENER-CUENTAS.
+006030     READ USERFILE NEXT RECORD
+006040         AT END
+006050             GO TO 2900-FIN-OBTENER-CUENTAS.
+006060     IF FSU NOT = "00" AND FSU NOT = "10"
+006070         MOVE "USERFILE" TO WS-ABEND-FICHERO
+006080         MOVE FSU TO WS-ABEND-STATUS
+006090         GO TO 9990-ERROR-FICHERO
+006100     END-IF.
+006110     ADD 1 TO WS-CTL-REGISTROS-LEIDOS.
+006120     MOVE 1 TO M.
+006130     PERFORM 2120-ACUMULAR-SALDO-ANTES THRU 2120-EXIT
+006140         UNTIL M > USER-NUM-CUENTAS.
+006150     MOVE 1 TO M.
+006160     PERFORM 2200-BUSCAR-CUENTA THRU 2200-EXIT
+006170         UNTIL M > USER-NUM-CUENTAS.
+006180     MOVE 1 TO M.
+006190     PERFORM 2180-ACUMULAR-SALDO-DESPUES THRU 2180-EXIT
+006200         UNTIL M > USER-NUM-CUENTAS.
+006210     MOVE USER-TARJ TO WS-ULTIMA-TARJ-PROCESADA.
+006220     ADD 1 TO WS-CONTADOR-CHECKPOINT.
+006230     IF WS-CONTADOR-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+006240         PERFORM 2150-GRABAR-CHECKPOINT THRU 2150-EXIT
+006250     END-IF.
+006260     GO TO 2100-INICIO-OBTENER-CUENTAS.
+006270*----------------------------------------------------------------*
+006280 2120-ACUMULAR-SALDO-ANTES.
+006290     ADD USER-SALDO(M) TO WS-CTL-SALDO-TOTAL-ANTES.
+006300     ADD 1 TO M.
+006310 2120-EXIT.
+006320     EXIT.
+006330*----------------------------------------------------------------*
+006340 2900-FIN-OBTENER-CUENTAS.
+006350     IF WS-ULTIMA-TARJ-PROCESADA NOT = ZERO
+006360         PERFORM 2150-GRABAR-CHECKPOINT THRU 2150-EXIT
+006370     END-IF.
+006380     DISPLAY "=== TOTALES DE CONTROL DEL BARRIDO DE USERFILE ===".
+006390     DISPLAY "REGISTROS LEIDOS    : " WS-CTL-REGISTROS-LEIDOS.
+006400     DISPLAY "CUENTAS CASADAS     : " WS-CTL-CUENTAS-CASADAS.
+006410     DISPLAY "SALDO TOTAL ANTES   : " WS-CTL-SALDO-TOTAL-ANTES.
+006420     DISPLAY "SALDO TOTAL DESPUES : " WS-CTL-SALDO-TOTAL-DESPUES.
+006430     CLOSE USERFILE.
+006440     CLOSE CheckPointFile.
+006450     CLOSE TranLogFile.
+006460 2000-EXIT.
+006470     EXIT.
+006480*================================================================*
+006490* 2050-LEER-CHECKPOINT-PREVIO                                    *
+006500*   READS CHECKPT.DAT END TO END, IF IT EXISTS, TO RECOVER THE   *
+006510*   LAST CARD NUMBER PROCESSED BY A PRIOR, UNFINISHED RUN.       *
+006520*================================================================*
+006530 2050-LEER-CHECKPOINT-PREVIO.
+006540     OPEN INPUT CheckPointFile.
+006550     IF FSC = "00"
+006560         PERFORM 2060-LEER-UN-CHECKPOINT THRU 2060-EXIT
+006570             UNTIL FIN-CHECKPOINT
+006580         CLOSE CheckPointFile
+006590     ELSE
+006600         IF FSC NOT = "35"
+006610             MOVE "CHECKPT.DAT" TO WS-ABEND-FICHERO
+006620             MOVE FSC TO WS-ABEND-STATUS
+006630             GO TO 9990-ERROR-FICHERO
+006640         END-IF
+006650     END-IF.
+006660 2050-EXIT.
+006670     EXIT.
+006680*================================================================*
+006690* 2060-LEER-UN-CHECKPOINT                                       *
+006700*   READS ONE CHECKPOINT RECORD; THE LAST ONE READ BEFORE AT END *
+006710*   LEAVES THE MOST RECENT KEY IN WS-ULTIMA-TARJ-PROCESADA.      *
+006720*================================================================*
+006730 2060-LEER-UN-CHECKPOINT.
+006740     READ CheckPointFile INTO REG-CHECKPOINT
+006750         AT END
+006760             MOVE "S" TO WS-SW-FIN-CHECKPOINT
+006770     END-READ.
+006780     IF FSC NOT = "00" AND FSC NOT = "10"
+006790         MOVE "CHECKPT.DAT" TO WS-ABEND-FICHERO
+006800         MOVE FSC TO WS-ABEND-STATUS
+006810         GO TO 9990-ERROR-FICHERO
+006820     END-IF.
+006830     IF NOT FIN-CHECKPOINT
+006840         MOVE CHKP-ULTIMA-TARJ TO WS-ULTIMA-TARJ-PROCESADA
+006850         MOVE "S" TO WS-SW-CHECKPOINT-PREVIO
+006860     END-IF.
+006870 2060-EXIT.
+006880     EXIT.
+006890*================================================================*
+006900* 2150-GRABAR-CHECKPOINT                                        *
+006910*   APPENDS A CHECKPOINT RECORD FOR THE LAST CARD PROCESSED AND  *
+006920*   RESETS THE INTERVAL COUNTER.                                 *
+006930*================================================================*
+006940 2150-GRABAR-CHECKPOINT.
+006950     MOVE WS-ULTIMA-TARJ-PROCESADA TO CHKP-ULTIMA-TARJ.
+006960     WRITE REG-CHECKPOINT.
+006970     IF FSC NOT = "00"
+006980         MOVE "CHECKPT.DAT" TO WS-ABEND-FICHERO
+006990         MOVE FSC TO WS-ABEND-STATUS
+007000         GO TO 9990-ERROR-FICHERO
+007010     END-IF.
+007020     MOVE ZERO TO WS-CONTADOR-CHECKPOINT.
+007030 2150-EXIT.
+007040     EXIT.
+007050*================================================================*
+007060* 2180-ACUMULAR-SALDO-DESPUES                                    *
+007070*   ADDS ACCOUNT M'S BALANCE, AFTER ANY CREDIT 2200-BUSCAR-      *
+007080*   CUENTA APPLIED TO IT, INTO THE END-OF-RUN CONTROL TOTAL.     *
+007090*================================================================*
+007100 2180-ACUMULAR-SALDO-DESPUES.
+007110     ADD USER-SALDO(M) TO WS-CTL-SALDO-TOTAL-DESPUES.
+007120     ADD 1 TO M.
+007130 2180-EXIT.
+007140     EXIT.
+007150*================================================================*
+007160* 2200-BUSCAR-CUENTA                                             *
+007170*   CHECKS ACCOUNT M OF REG-USUARIO AGAINST THE DESTINATION      *
+007180*   ACCOUNT NUMBER.  ON A MATCH, THE RESULTING BALANCE IS        *
+007190*   VALIDATED BY 2210-VALIDAR-CREDITO BEFORE IT IS APPLIED TO    *
+007200*   THE FD RECORD; A REJECTED CREDIT IS STILL LOGGED TO          *
+007210*   TRANLOG.DAT, FLAGGED AS A REJECTION, SO THE ATTEMPT IS NOT   *
+007220*   LOST.                                                        *
+007230*================================================================*
+007240 2200-BUSCAR-CUENTA.
+007250     IF USER-NUM-CUENTA(M) = WS-CUENTA-DESTINO
+007260         ADD 1 TO WS-CTL-CUENTAS-CASADAS
+007270         MOVE USER-TARJ          TO WS-TLOG-TARJETA
+007280         MOVE USER-NUM-CUENTA(M) TO WS-TLOG-NUM-CUENTA
+007290         MOVE USER-SALDO(M) TO WS-TLOG-SALDO-ANTERIOR
+007300         COMPUTE WS-TLOG-SALDO-NUEVO =
+007310             WS-TLOG-SALDO-ANTERIOR + WS-IMPORTE-CREDITO
+007320         PERFORM 2210-VALIDAR-CREDITO THRU 2210-EXIT
+007330         IF CREDITO-VALIDO
+007340             MOVE WS-TLOG-SALDO-NUEVO TO USER-SALDO(M)
+007350             REWRITE REG-USUARIO
+007360             IF FSU NOT = "00"
+007370                 MOVE "USERFILE" TO WS-ABEND-FICHERO
+007380                 MOVE FSU TO WS-ABEND-STATUS
+007390                 GO TO 9990-ERROR-FICHERO
+007400             END-IF
+007410             DISPLAY WS-TLOG-SALDO-NUEVO
+007420             MOVE "C" TO TLOG-TIPO-MOVTO
+007430         ELSE
+007440             MOVE "R" TO TLOG-TIPO-MOVTO
+007450         END-IF
+007460         PERFORM 2300-GRABAR-TRANLOG THRU 2300-EXIT
+007470     END-IF.
+007480     ADD 1 TO M.
+007490 2200-EXIT.
+007500     EXIT.
+007510*================================================================*
+007520* 2210-VALIDAR-CREDITO                                           *
+007530*   REJECTS THE CREDIT COMPUTED IN WS-TLOG-SALDO-NUEVO WHEN IT   *
+007540*   WOULD EXCEED WS-SALDO-MAXIMO (THE LIMIT READ FROM            *
+007550*   TRANPARM.DAT) OR WHEN IT LOOKS LIKE THIS SAME CREDIT WAS     *
+007560*   ALREADY APPLIED TO THIS ACCOUNT BY AN EARLIER RUN.           *
+007570*================================================================*
+007580 2210-VALIDAR-CREDITO.
+007590     MOVE "S" TO WS-SW-CREDITO-VALIDO.
+007600     IF WS-TLOG-SALDO-NUEVO > WS-SALDO-MAXIMO
+007610         MOVE "N" TO WS-SW-CREDITO-VALIDO
+007620         DISPLAY "CREDITO RECHAZADO - SUPERA EL SALDO MAXIMO"
+007630     END-IF.
+007640     IF CREDITO-VALIDO AND CREDITO-APLICADO-ANTES
+007650         AND WS-TLOG-SALDO-ANTERIOR = WS-TLOG-ULTIMO-SALDO-APLIC
+007660             MOVE "N" TO WS-SW-CREDITO-VALIDO
+007670             DISPLAY "CREDITO RECHAZADO - YA APLICADO (DUPLICADO)"
+007680     END-IF.
+007690 2210-EXIT.
+007700     EXIT.
+007710*================================================================*
+007720* 2300-GRABAR-TRANLOG                                            *
+007730*   APPENDS ONE AUDIT RECORD TO TRANLOG.DAT FOR THE CREDIT (OR    *
+007740*   REJECTION) JUST EVALUATED.  TLOG-TIPO-MOVTO AND THE STAGING   *
+007750*   FIELDS WS-TLOG-TARJETA/WS-TLOG-NUM-CUENTA ARE SET BY THE      *
+007760*   CALLER, NOT READ OFF THE FD RECORD HERE, SO A REJECTION CAN   *
+007770*   STILL BE LOGGED EVEN WHEN THE CARD OR ACCOUNT IT NAMES WAS    *
+007780*   NEVER SUCCESSFULLY READ OR MATCHED.                           *
+007790*================================================================*
+007800 2300-GRABAR-TRANLOG.
+007810     ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+007820     ACCEPT WS-HORA-SISTEMA  FROM TIME.
+007830     MOVE WS-FECHA-SISTEMA       TO TLOG-FECHA-HORA(1:8).
+007840     MOVE WS-HORA-SISTEMA(1:6)   TO TLOG-FECHA-HORA(9:6).
+007850     MOVE WS-TLOG-TARJETA        TO TLOG-TARJETA.
+007860     MOVE WS-TLOG-NUM-CUENTA     TO TLOG-NUM-CUENTA.
+007870     MOVE WS-TLOG-SALDO-ANTERIOR TO TLOG-SALDO-ANTERIOR.
+007880     MOVE WS-TLOG-SALDO-NUEVO    TO TLOG-SALDO-NUEVO.
+007890     MOVE WS-IMPORTE-CREDITO     TO TLOG-IMPORTE.
+007900     WRITE REG-TRANLOG.
+007910     IF FST NOT = "00"
+007920         MOVE "TRANLOG.DAT" TO WS-ABEND-FICHERO
+007930         MOVE FST TO WS-ABEND-STATUS
+007940         GO TO 9990-ERROR-FICHERO
+007950     END-IF.
+007960 2300-EXIT.
+007970     EXIT.
+007980*================================================================*
+007990* 2500-TRANSFERIR-ENTRE-CUENTAS                                 *
+008000*   TRUE TRANSFER BETWEEN TWO KNOWN CARDS, REQUESTED BY A        *
+008010*   TRANPARM.DAT CARD THAT CARRIES A NON-ZERO                    *
+008020*   PARM-TARJETA-ORIGEN.  BOTH ACCOUNTS ARE LOCATED BY A DIRECT  *
+008030*   KEYED READ OF USERFILE ON USER-TARJ INSTEAD OF A SWEEP,      *
+008040*   SINCE BOTH CARD NUMBERS ARE ALREADY KNOWN.  THE DESTINATION  *
+008050*   IS ONLY CREDITED IF THE ORIGIN WAS SUCCESSFULLY DEBITED, AND *
+008060*   THE DEBIT IS REVERSED IF THE CREDIT IS THEN REJECTED, SO THE *
+008070*   TWO LEGS NEVER LEAVE THE BOOKS OUT OF BALANCE.               *
+008080*================================================================*
+008090 2500-TRANSFERIR-ENTRE-CUENTAS.
+008100     OPEN I-O USERFILE.
+008110     IF FSU NOT = "00"
+008120         MOVE "USERFILE" TO WS-ABEND-FICHERO
+008130         MOVE FSU TO WS-ABEND-STATUS
+008140         GO TO 9990-ERROR-FICHERO
+008150     END-IF.
+008160     OPEN EXTEND TranLogFile.
+008170     IF FST NOT = "00"
+008180         MOVE "TRANLOG.DAT" TO WS-ABEND-FICHERO
+008190         MOVE FST TO WS-ABEND-STATUS
+008200         GO TO 9990-ERROR-FICHERO
+008210     END-IF.
+008220     PERFORM 2510-DEBITAR-CUENTA-ORIGEN THRU 2510-EXIT.
+008230     IF ORIGEN-DEBITADO
+008240         PERFORM 2520-ABONAR-CUENTA-DESTINO THRU 2520-EXIT
+008250         IF NOT DESTINO-ABONADO
+008260             PERFORM 2530-REVERTIR-DEBITO-ORIGEN THRU 2530-EXIT
+008270         END-IF
+008280     END-IF.
+008290     CLOSE USERFILE.
+008300     CLOSE TranLogFile.
+008310 2500-EXIT.
+008320     EXIT.
+008330*================================================================*
+008340* 2510-DEBITAR-CUENTA-ORIGEN                                     *
+008350*   LOCATES PARM-TARJETA-ORIGEN AND DEBITS PARM-CUENTA-ORIGEN    *
+008360*   AFTER CONFIRMING THERE ARE SUFFICIENT FUNDS.  A REJECTION ON *
+008370*   EITHER THE CARD OR THE ACCOUNT NOT BEING FOUND IS LOGGED TO  *
+008380*   TRANLOG.DAT AS WELL AS DISPLAYED, SO A FAILED TRANSFER       *
+008390*   LEAVES THE SAME KIND OF TRACE A FAILED CREDIT DOES.          *
+008400*================================================================*
+008410 2510-DEBITAR-CUENTA-ORIGEN.
+008420     MOVE WS-TARJETA-ORIGEN TO USER-TARJ.
+008430     READ USERFILE
+008440         INVALID KEY
+008450             DISPLAY "TRANSFERENCIA RECHAZADA - TARJETA ORIGEN "
+008460                 "NO EXISTE"
+008470             MOVE WS-TARJETA-ORIGEN TO WS-TLOG-TARJETA
+008480             MOVE WS-CUENTA-ORIGEN  TO WS-TLOG-NUM-CUENTA
+008490             MOVE ZERO TO WS-TLOG-SALDO-ANTERIOR
+008500                          WS-TLOG-SALDO-NUEVO
+008510             MOVE "R" TO TLOG-TIPO-MOVTO
+008520             PERFORM 2300-GRABAR-TRANLOG THRU 2300-EXIT
+008530             GO TO 2510-EXIT
+008540     END-READ.
+008550     IF FSU NOT = "00" AND FSU NOT = "23"
+008560         MOVE "USERFILE" TO WS-ABEND-FICHERO
+008570         MOVE FSU TO WS-ABEND-STATUS
+008580         GO TO 9990-ERROR-FICHERO
+008590     END-IF.
+008600     MOVE 1 TO M.
+008610     PERFORM 2515-BUSCAR-CUENTA-ORIGEN THRU 2515-EXIT
+008620         UNTIL M > USER-NUM-CUENTAS
+008630             OR ORIGEN-DEBITADO OR ORIGEN-RECHAZADO.
+008640     IF NOT ORIGEN-DEBITADO AND NOT ORIGEN-RECHAZADO
+008650         DISPLAY "TRANSFERENCIA RECHAZADA - CUENTA ORIGEN "
+008660             "NO ENCONTRADA"
+008670         MOVE USER-TARJ          TO WS-TLOG-TARJETA
+008680         MOVE WS-CUENTA-ORIGEN   TO WS-TLOG-NUM-CUENTA
+008690         MOVE ZERO TO WS-TLOG-SALDO-ANTERIOR
+008700                      WS-TLOG-SALDO-NUEVO
+008710         MOVE "R" TO TLOG-TIPO-MOVTO
+008720         PERFORM 2300-GRABAR-TRANLOG THRU 2300-EXIT
+008730     END-IF.
+008740 2510-EXIT.
+008750     EXIT.
+008760*================================================================*
+008770* 2515-BUSCAR-CUENTA-ORIGEN                                     *
+008780*   CHECKS ACCOUNT M AGAINST PARM-CUENTA-ORIGEN AND, ON A MATCH, *
+008790*   DEBITS IT IF THE BALANCE COVERS THE TRANSFER AMOUNT, OR      *
+008800*   LOGS A REJECTION TO TRANLOG.DAT IF IT DOES NOT.              *
+008810*================================================================*
+008820 2515-BUSCAR-CUENTA-ORIGEN.
+008830     IF USER-NUM-CUENTA(M) = WS-CUENTA-ORIGEN
+008840         MOVE USER-TARJ          TO WS-TLOG-TARJETA
+008850         MOVE USER-NUM-CUENTA(M) TO WS-TLOG-NUM-CUENTA
+008860         IF USER-SALDO(M) < WS-IMPORTE-CREDITO
+008870             MOVE "S" TO WS-SW-ORIGEN-RECHAZADO
+008880             DISPLAY "TRANSFERENCIA RECHAZADA - SALDO "
+008890                 "INSUFICIENTE EN LA CUENTA ORIGEN"
+008900             MOVE USER-SALDO(M) TO WS-TLOG-SALDO-ANTERIOR
+008910             MOVE USER-SALDO(M) TO WS-TLOG-SALDO-NUEVO
+008920             MOVE "R" TO TLOG-TIPO-MOVTO
+008930             PERFORM 2300-GRABAR-TRANLOG THRU 2300-EXIT
+008940         ELSE
+008950             MOVE USER-SALDO(M) TO WS-TLOG-SALDO-ANTERIOR
+008960             COMPUTE USER-SALDO(M) =
+008970                 USER-SALDO(M) - WS-IMPORTE-CREDITO
+008980             MOVE USER-SALDO(M) TO WS-TLOG-SALDO-NUEVO
+008990             REWRITE REG-USUARIO
+009000             IF FSU NOT = "00"
+009010                 MOVE "USERFILE" TO WS-ABEND-FICHERO
+009020                 MOVE FSU TO WS-ABEND-STATUS
+009030                 GO TO 9990-ERROR-FICHERO
+009040             END-IF
+009050             MOVE "D" TO TLOG-TIPO-MOVTO
+009060             PERFORM 2300-GRABAR-TRANLOG THRU 2300-EXIT
+009070             MOVE "S" TO WS-SW-ORIGEN-DEBITADO
+009080         END-IF
+009090     END-IF.
+009100     ADD 1 TO M.
+009110 2515-EXIT.
+009120     EXIT.
+009130*================================================================*
+009140* 2520-ABONAR-CUENTA-DESTINO                                     *
+009150*   LOCATES PARM-TARJETA-DESTINO AND CREDITS PARM-CUENTA-DESTINO *
+009160*   SUBJECT TO THE SAME VALIDATION AS A STRAIGHT CREDIT          *
+009170*   (2210-VALIDAR-CREDITO).                                      *
+009180*================================================================*
+009190 2520-ABONAR-CUENTA-DESTINO.
+009200     MOVE WS-TARJETA-DESTINO TO USER-TARJ.
+009210     READ USERFILE
+009220         INVALID KEY
+009230             DISPLAY "ABONO RECHAZADO - TARJETA DESTINO NO EXISTE"
+009240             GO TO 2520-EXIT
+009250     END-READ.
+009260     IF FSU NOT = "00" AND FSU NOT = "23"
+009270         MOVE "USERFILE" TO WS-ABEND-FICHERO
+009280         MOVE FSU TO WS-ABEND-STATUS
+009290         GO TO 9990-ERROR-FICHERO
+009300     END-IF.
+009310     MOVE 1 TO M.
+009320     PERFORM 2525-ABONAR-CUENTA-DESTINO-M THRU 2525-EXIT
+009330         UNTIL M > USER-NUM-CUENTAS OR DESTINO-ABONADO.
+009340 2520-EXIT.
+009350     EXIT.
+009360*================================================================*
+009370* 2525-ABONAR-CUENTA-DESTINO-M                                  *
+009380*   CHECKS ACCOUNT M AGAINST PARM-CUENTA-DESTINO AND, ON A       *
+009390*   MATCH, APPLIES AND VALIDATES THE CREDIT.  A REJECTED CREDIT  *
+009400*   IS STILL LOGGED SO 2500 CAN TELL THE DEBIT NEEDS REVERSING.  *
+009410*================================================================*
+009420 2525-ABONAR-CUENTA-DESTINO-M.
+009430     IF USER-NUM-CUENTA(M) = WS-CUENTA-DESTINO
+009440         MOVE USER-TARJ          TO WS-TLOG-TARJETA
+009450         MOVE USER-NUM-CUENTA(M) TO WS-TLOG-NUM-CUENTA
+009460         MOVE USER-SALDO(M) TO WS-TLOG-SALDO-ANTERIOR
+009470         COMPUTE WS-TLOG-SALDO-NUEVO =
+009480             WS-TLOG-SALDO-ANTERIOR + WS-IMPORTE-CREDITO
+009490         PERFORM 2210-VALIDAR-CREDITO THRU 2210-EXIT
+009500         IF CREDITO-VALIDO
+009510             MOVE WS-TLOG-SALDO-NUEVO TO USER-SALDO(M)
+009520             REWRITE REG-USUARIO
+009530             IF FSU NOT = "00"
+009540                 MOVE "USERFILE" TO WS-ABEND-FICHERO
+009550                 MOVE FSU TO WS-ABEND-STATUS
+009560                 GO TO 9990-ERROR-FICHERO
+009570             END-IF
+009580             MOVE "C" TO TLOG-TIPO-MOVTO
+009590             MOVE "S" TO WS-SW-DESTINO-ABONADO
+009600         ELSE
+009610             MOVE "R" TO TLOG-TIPO-MOVTO
+009620         END-IF
+009630         PERFORM 2300-GRABAR-TRANLOG THRU 2300-EXIT
+009640     END-IF.
+009650     ADD 1 TO M.
+009660 2525-EXIT.
+009670     EXIT.
+009680*================================================================*
+009690* 2530-REVERTIR-DEBITO-ORIGEN                                   *
+009700*   CALLED WHEN THE CREDIT LEG OF THE TRANSFER WAS REJECTED      *
+009710*   AFTER THE ORIGIN WAS ALREADY DEBITED; PUTS THE AMOUNT BACK   *
+009720*   ON PARM-CUENTA-ORIGEN SO THE TRANSFER NEVER LOSES MONEY.     *
+009730*================================================================*
+009740 2530-REVERTIR-DEBITO-ORIGEN.
+009750     MOVE WS-TARJETA-ORIGEN TO USER-TARJ.
+009760     READ USERFILE
+009770         INVALID KEY
+009780             DISPLAY "ERROR GRAVE - NO SE PUDO REVERTIR EL "
+009790                 "DEBITO EN LA CUENTA ORIGEN - DINERO "
+009800                 "DESAPARECIDO, AVISAR A OPERACIONES"
+009810             MOVE 90 TO RETURN-CODE
+009820             STOP RUN
+009830     END-READ.
+009840     IF FSU NOT = "00" AND FSU NOT = "23"
+009850         MOVE "USERFILE" TO WS-ABEND-FICHERO
+009860         MOVE FSU TO WS-ABEND-STATUS
+009870         GO TO 9990-ERROR-FICHERO
+009880     END-IF.
+009890     MOVE 1 TO M.
+009900     PERFORM 2535-REVERTIR-CUENTA-ORIGEN THRU 2535-EXIT
+009910         UNTIL M > USER-NUM-CUENTAS OR DEBITO-REVERTIDO.
+009920     IF NOT DEBITO-REVERTIDO
+009930         DISPLAY "ERROR GRAVE - CUENTA ORIGEN NO ENCONTRADA AL "
+009940             "REVERTIR EL DEBITO - DINERO DESAPARECIDO, "
+009950             "AVISAR A OPERACIONES"
+009960         MOVE 90 TO RETURN-CODE
+009970         STOP RUN
+009980     END-IF.
+009990 2530-EXIT.
+010000     EXIT.
+010010*================================================================*
+010020* 2535-REVERTIR-CUENTA-ORIGEN                                   *
+010030*   CHECKS ACCOUNT M AGAINST PARM-CUENTA-ORIGEN AND, ON A MATCH, *
+010040*   CREDITS BACK THE AMOUNT DEBITED BY 2515, LOGGED AS A         *
+010050*   REVERSAL RATHER THAN A NEW CREDIT OR DEBIT.                 *
+010060*================================================================*
+010070 2535-REVERTIR-CUENTA-ORIGEN.
+010080     IF USER-NUM-CUENTA(M) = WS-CUENTA-ORIGEN
+010090         MOVE USER-TARJ          TO WS-TLOG-TARJETA
+010100         MOVE USER-NUM-CUENTA(M) TO WS-TLOG-NUM-CUENTA
+010110         MOVE USER-SALDO(M) TO WS-TLOG-SALDO-ANTERIOR
+010120         COMPUTE USER-SALDO(M) =
+010130             USER-SALDO(M) + WS-IMPORTE-CREDITO
+010140         MOVE USER-SALDO(M) TO WS-TLOG-SALDO-NUEVO
+010150         REWRITE REG-USUARIO
+010160         IF FSU NOT = "00"
+010170             MOVE "USERFILE" TO WS-ABEND-FICHERO
+010180             MOVE FSU TO WS-ABEND-STATUS
+010190             GO TO 9990-ERROR-FICHERO
+010200         END-IF
+010210         MOVE "V" TO TLOG-TIPO-MOVTO
+010220         PERFORM 2300-GRABAR-TRANLOG THRU 2300-EXIT
+010230         MOVE "S" TO WS-SW-DEBITO-REVERTIDO
+010240     END-IF.
+010250     ADD 1 TO M.
+010260 2535-EXIT.
+010270     EXIT.
+010280*================================================================*
+010290* 9990-ERROR-FICHERO                                             *
+010300*   ANY FILE STATUS OTHER THAN "00" (OR A "RECORD NOT FOUND"/    *
+010310*   "AT END" CONDITION ALREADY HANDLED AT THE POINT OF CALL) IS  *
+010320*   TREATED AS A FATAL I/O ERROR.  WS-ABEND-FICHERO AND          *
+010330*   WS-ABEND-STATUS ARE SET BY THE CALLER BEFORE THE GO TO HERE. *
+010340*================================================================*
+010350 9990-ERROR-FICHERO.
+010360     DISPLAY "*** ERROR DE E/S EN " WS-ABEND-FICHERO
+010370         " - FILE STATUS " WS-ABEND-STATUS.
+010380     MOVE 99 TO RETURN-CODE.
+010390     STOP RUN.

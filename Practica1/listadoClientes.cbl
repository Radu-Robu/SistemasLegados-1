@@ -0,0 +1,213 @@
+000010*================================================================*
+000020* PROGRAM-ID : LISTACLI                                         *
+000030* AUTHOR     : R. AGUADO GIL                                    *
+000040* INSTALLATION : PRACTICA1 - SISTEMAS LEGADOS                   *
+000050* DATE-WRITTEN : 2026-08-08                                     *
+000060* DATE-COMPILED: 2026-08-08                                     *
+000070*----------------------------------------------------------------*
+000080* PURPOSE.                                                      *
+000090*   SWEEPS USERFILE SEQUENTIALLY AND PRINTS ONE LINE PER        *
+000100*   ACCOUNT (DNI, NAME, PHONE, ADDRESS, BLOCKED FLAG, ACCOUNT   *
+000110*   NUMBER AND ITS BALANCE) SO BRANCH STAFF HAVE A FULL         *
+000120*   CUSTOMER/ACCOUNT LISTING INSTEAD OF LOOKING UP CARDS ONE    *
+000130*   AT A TIME.  A CUSTOMER MAY HOLD ANY NUMBER OF ACCOUNTS, SO  *
+000140*   THE TRAILING TOTAL LINE STILL COUNTS CUSTOMERS, NOT LINES.  *
+000150*----------------------------------------------------------------*
+000160* MODIFICATION HISTORY.                                         *
+000170*   DATE       INIT  DESCRIPTION                                *
+000180*   ---------  ----  -------------------------------------------*
+000190*   2026-08-08  RAG  ORIGINAL VERSION.                          *
+000200*   2026-08-08  RAG  ONE LINE PER ACCOUNT, NO FIXED CAP.        *
+000210*   2026-08-08  RAG  EVERY OPEN/READ/WRITE NOW CHECKS ITS FILE  *
+000220*                    STATUS AND ABENDS VIA 9990-ERROR-FICHERO.  *
+000230*   2026-08-08  RAG  WIDENED THE HEADING AND THE TOTAL-LINE     *
+000240*                    VALUE FIELD SO NEITHER TRUNCATES AGAINST   *
+000250*                    THE FIELDS THEY LINE UP WITH.              *
+000260*================================================================*
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.     ListaCli.
+000290 AUTHOR.         R. AGUADO GIL.
+000300 INSTALLATION.   PRACTICA1.
+000310 DATE-WRITTEN.   2026-08-08.
+000320 DATE-COMPILED.  2026-08-08.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT UserFile ASSIGN TO "USERS.DAT"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS USER-TARJ
+000410         FILE STATUS IS FSU.
+000420*
+000430     SELECT ReportFile ASSIGN TO "LISTCLI.DAT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         ACCESS MODE IS SEQUENTIAL
+000460         FILE STATUS IS FSR.
+000470*
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  USERFILE.
+000510     COPY USERREC.
+000520*
+000530 FD  REPORTFILE.
+000540 01  LINEA-REPORTE                PIC X(133).
+000550*
+000560 WORKING-STORAGE SECTION.
+000570*----------------------------------------------------------------*
+000580* FILE STATUS FIELDS.                                            *
+000590*----------------------------------------------------------------*
+000600 01  FSU                          PIC X(02).
+000610 01  FSR                          PIC X(02).
+000620 01  WS-ABEND-FICHERO             PIC X(12).
+000630 01  WS-ABEND-STATUS              PIC X(02).
+000640*----------------------------------------------------------------*
+000650* SWITCHES AND COUNTERS.                                         *
+000660*----------------------------------------------------------------*
+000670 01  WS-SW-FIN-USERFILE           PIC X(01) VALUE "N".
+000680     88  FIN-USERFILE                  VALUE "S".
+000690 01  WS-TOTAL-CLIENTES            PIC 9(07) VALUE ZERO.
+000700 77  N                            PIC 999 VALUE 1.
+000710*----------------------------------------------------------------*
+000720* REPORT LINE LAYOUT AND HEADING LINES.                          *
+000730*----------------------------------------------------------------*
+000740     COPY LISTCLI.
+000750*
+000760 01  WS-LINEA-CABECERA-1.
+000770     02  FILLER                PIC X(09) VALUE "DNI".
+000780     02  FILLER                PIC X(02) VALUE SPACES.
+000790     02  FILLER                PIC X(30) VALUE
+000800         "NOMBRE Y APELLIDOS".
+000810     02  FILLER                PIC X(02) VALUE SPACES.
+000820     02  FILLER                PIC X(09) VALUE "TELEFONO".
+000830     02  FILLER                PIC X(02) VALUE SPACES.
+000840     02  FILLER                PIC X(25) VALUE "DIRECCION".
+000850     02  FILLER                PIC X(02) VALUE SPACES.
+000860     02  FILLER                PIC X(01) VALUE "B".
+000870     02  FILLER                PIC X(02) VALUE SPACES.
+000880     02  FILLER                PIC X(24) VALUE "NUM. CUENTA".
+000890     02  FILLER                PIC X(02) VALUE SPACES.
+000900     02  FILLER                PIC X(14) VALUE "  SALDO CUENTA".
+000910*
+000920 01  WS-LINEA-TOTAL.
+000930     02  FILLER                PIC X(30) VALUE
+000940         "TOTAL DE CLIENTES LISTADOS: ".
+000950     02  WS-LINEA-TOTAL-VALOR  PIC Z,ZZZ,ZZ9.
+000960*
+000970 PROCEDURE DIVISION.
+000980*================================================================*
+000990* 0000-MAINLINE                                                  *
+001000*================================================================*
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001030     PERFORM 2000-LEER-USERFILE THRU 2000-EXIT
+001040         UNTIL FIN-USERFILE.
+001050     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001060     STOP RUN.
+001070*================================================================*
+001080* 1000-INICIALIZAR                                               *
+001090*   OPENS BOTH FILES AND PRINTS THE REPORT HEADING.              *
+001100*================================================================*
+001110 1000-INICIALIZAR.
+001120     OPEN INPUT UserFile.
+001130     IF FSU NOT = "00"
+001140         MOVE "USERFILE" TO WS-ABEND-FICHERO
+001150         MOVE FSU TO WS-ABEND-STATUS
+001160         GO TO 9990-ERROR-FICHERO
+001170     END-IF.
+001180     OPEN OUTPUT ReportFile.
+001190     IF FSR NOT = "00"
+001200         MOVE "LISTCLI.DAT" TO WS-ABEND-FICHERO
+001210         MOVE FSR TO WS-ABEND-STATUS
+001220         GO TO 9990-ERROR-FICHERO
+001230     END-IF.
+001240     MOVE WS-LINEA-CABECERA-1 TO LINEA-REPORTE.
+001250     WRITE LINEA-REPORTE.
+001260     IF FSR NOT = "00"
+001270         MOVE "LISTCLI.DAT" TO WS-ABEND-FICHERO
+001280         MOVE FSR TO WS-ABEND-STATUS
+001290         GO TO 9990-ERROR-FICHERO
+001300     END-IF.
+001310 1000-EXIT.
+001320     EXIT.
+001330*================================================================*
+001340* 2000-LEER-USERFILE                                             *
+001350*   READS USERFILE SEQUENTIALLY, ONE DETAIL LINE PER CUSTOMER.   *
+001360*================================================================*
+001370 2000-LEER-USERFILE.
+001380     READ UserFile NEXT RECORD
+001390         AT END
+001400             MOVE "S" TO WS-SW-FIN-USERFILE
+001410             GO TO 2000-EXIT
+001420     END-READ.
+001430     IF FSU NOT = "00" AND FSU NOT = "10"
+001440         MOVE "USERFILE" TO WS-ABEND-FICHERO
+001450         MOVE FSU TO WS-ABEND-STATUS
+001460         GO TO 9990-ERROR-FICHERO
+001470     END-IF.
+001480     PERFORM 2100-IMPRIMIR-DETALLE THRU 2100-EXIT.
+001490     ADD 1 TO WS-TOTAL-CLIENTES.
+001500 2000-EXIT.
+001510     EXIT.
+001520*================================================================*
+001530* 2100-IMPRIMIR-DETALLE                                          *
+001540*   WRITES ONE DETAIL LINE PER ACCOUNT HELD BY THE CURRENT       *
+001550*   REG-USUARIO.  THE CUSTOMER FIELDS ARE REPEATED ON EVERY      *
+001560*   LINE SO EACH LINE STANDS ON ITS OWN.                         *
+001570*================================================================*
+001580 2100-IMPRIMIR-DETALLE.
+001590     MOVE USER-DNI         TO LIN-DNI.
+001600     MOVE USER-NOM-APE     TO LIN-NOM-APE.
+001610     MOVE USER-TFNO        TO LIN-TFNO.
+001620     MOVE USER-DIRECCION   TO LIN-DIRECCION.
+001630     MOVE USER-BLOQUEADA   TO LIN-BLOQUEADA.
+001640     PERFORM 2110-IMPRIMIR-UNA-CUENTA THRU 2110-EXIT
+001650         VARYING N FROM 1 BY 1 UNTIL N > USER-NUM-CUENTAS.
+001660 2100-EXIT.
+001670     EXIT.
+001680*================================================================*
+001690* 2110-IMPRIMIR-UNA-CUENTA                                       *
+001700*   BUILDS AND WRITES THE DETAIL LINE FOR ACCOUNT N OF THE       *
+001710*   CURRENT CUSTOMER.                                            *
+001720*================================================================*
+001730 2110-IMPRIMIR-UNA-CUENTA.
+001740     MOVE USER-NUM-CUENTA(N) TO LIN-NUM-CUENTA.
+001750     MOVE USER-SALDO(N)      TO LIN-SALDO.
+001760     MOVE LIN-DETALLE-CLIENTE TO LINEA-REPORTE.
+001770     WRITE LINEA-REPORTE.
+001780     IF FSR NOT = "00"
+001790         MOVE "LISTCLI.DAT" TO WS-ABEND-FICHERO
+001800         MOVE FSR TO WS-ABEND-STATUS
+001810         GO TO 9990-ERROR-FICHERO
+001820     END-IF.
+001830 2110-EXIT.
+001840     EXIT.
+001850*================================================================*
+001860* 9000-FINALIZAR                                                 *
+001870*   PRINTS THE TOTAL LINE AND CLOSES BOTH FILES.                 *
+001880*================================================================*
+001890 9000-FINALIZAR.
+001900     MOVE WS-TOTAL-CLIENTES TO WS-LINEA-TOTAL-VALOR.
+001910     MOVE WS-LINEA-TOTAL TO LINEA-REPORTE.
+001920     WRITE LINEA-REPORTE.
+001930     IF FSR NOT = "00"
+001940         MOVE "LISTCLI.DAT" TO WS-ABEND-FICHERO
+001950         MOVE FSR TO WS-ABEND-STATUS
+001960         GO TO 9990-ERROR-FICHERO
+001970     END-IF.
+001980     CLOSE UserFile.
+001990     CLOSE ReportFile.
+002000 9000-EXIT.
+002010     EXIT.
+002020*================================================================*
+002030* 9990-ERROR-FICHERO                                             *
+002040*   ANY FILE STATUS OTHER THAN "00" (OR AN "AT END" CONDITION    *
+002050*   ALREADY HANDLED AT THE POINT OF CALL) IS TREATED AS A FATAL  *
+002060*   I/O ERROR.  WS-ABEND-FICHERO AND WS-ABEND-STATUS ARE SET BY  *
+002070*   THE CALLER BEFORE THE GO TO HERE.                            *
+002080*================================================================*
+002090 9990-ERROR-FICHERO.
+002100     DISPLAY "*** ERROR DE E/S EN " WS-ABEND-FICHERO
+002110         " - FILE STATUS " WS-ABEND-STATUS.
+002120     MOVE 99 TO RETURN-CODE.
+002130     STOP RUN.
